@@ -51,6 +51,28 @@
            select F-ControleCleRib assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\ControleRib.txt"
            organization is line sequential access sequential.
 
+      ***** Fichier des lignes rejetees lors de l'importation (Option 1) *****
+           select F-RejetsImport assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\RejetsImport.txt"
+           organization is line sequential access sequential.
+
+      ***** Fichier des doublons clients potentiels detectes a l'importation *****
+           select F-DoublonsImport assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\DoublonsImport.txt"
+           organization is line sequential access sequential.
+
+      ***** Fichier de l'etat imprimable des comptes *****
+           select F-EtatComptes assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\EtatComptes.txt"
+           organization is line sequential access sequential.
+
+      ***** Fichier de reprise (checkpoint) de l'importation (Option 1) *****
+           select F-CheckPointImport assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\CheckpointImport.txt"
+           organization is line sequential
+           file status is CheckPointImport-Status.
+
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+           select F-ParametresConnexion assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\ConnexionBDD.ini"
+           organization is line sequential
+           file status is ParametresConnexion-Status.
+
       *******************************************************************************************************************************************
       *******************************************************************************************************************************************
       *******************************************************************************************************************************************
@@ -74,6 +96,26 @@
        FD F-ControleCleRib record varying from 0 to 255.
        01 E-ControleCleRib pic x(255).
 
+      ***** Fichier des rejets d'importation (Option 1) *****
+       FD F-RejetsImport record varying from 0 to 255.
+       01 E-RejetsImport pic x(255).
+
+      ***** Fichier des doublons clients potentiels detectes a l'importation *****
+       FD F-DoublonsImport record varying from 0 to 255.
+       01 E-DoublonsImport pic x(255).
+
+      ***** Fichier de l'etat imprimable des comptes *****
+       FD F-EtatComptes record varying from 0 to 255.
+       01 E-EtatComptes pic x(255).
+
+      ***** Fichier de reprise (checkpoint) de l'importation (Option 1) *****
+       FD F-CheckPointImport.
+       01 E-CheckPointImport pic 9(6).
+
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+       FD F-ParametresConnexion record varying from 0 to 255.
+       01 E-ParametresConnexion pic x(255).
+
       ***** WORKING-STORAGE SECTION (Stockage des variables par niveaux) *****
        working-storage section.
 
@@ -102,6 +144,10 @@
          10 Prenom SQL CHAR-VARYING (15).
          10 CodePostal SQL CHAR (5).
          10 Ville SQL CHAR-VARYING (15).
+      ***** Adresse postale, telephone et email du client *****
+         10 Adresse SQL CHAR-VARYING (40).
+         10 Telephone SQL CHAR-VARYING (15).
+         10 Email SQL CHAR-VARYING (50).
 
        01 COMPTE.
          10 CodeClient PIC X(36).
@@ -111,6 +157,10 @@
            20 RacineCompte SQL CHAR (9).
            20 TypeCompte SQL CHAR (2).
          10 CleRib SQL CHAR-VARYING (2).
+         10 Iban SQL CHAR-VARYING (27).
+         10 Bic SQL CHAR-VARYING (8).
+      ***** Devise du compte, EUR par defaut pour les imports sans colonne devise *****
+         10 Devise SQL CHAR (3).
          10 Debit PIC  9(6)V99.
          10 Credit PIC 9(6)V99.
 
@@ -118,6 +168,25 @@
          10 CodeBanque SQL CHAR (5).
          10 NomBanque SQL CHAR-VARYING (30).
 
+      ***** Bilan des comptes par banque *****
+       01 LigneBilanBanque.
+         10 CodeBanque SQL CHAR (5).
+         10 NomBanque SQL CHAR-VARYING (30).
+         10 TotalDebit PIC 9(12)V99.
+         10 TotalCredit PIC 9(12)V99.
+         10 TotalNet PIC S9(12)V99.
+
+      ***** Historique des mouvements d'un compte *****
+       01 MOUVEMENTCOMPTE.
+         10 CodeBanque SQL CHAR (5).
+         10 CodeGuichet SQL CHAR (5).
+         10 RacineCompte SQL CHAR (9).
+         10 TypeCompte SQL CHAR (2).
+         10 DateMouvement SQL CHAR-VARYING (10).
+         10 Sens SQL CHAR (1).
+         10 Montant PIC 9(12)V99.
+         10 Libelle SQL CHAR-VARYING (60).
+
       ***** Déclaration des variables liés à l'affichage (couleurs fond et police) *****
        77 CouleurFondEcran pic 99 value 9.
        77 CouleurCaractere pic 99 value 14.
@@ -152,6 +221,8 @@
        01 LigneEntete6.
          10 Filler Pic X(74).
          10 Filler Pic X(36) value "Code     No de     Ancienne Nouvelle".
+         10 Filler Pic X(3).
+         10 Filler Pic X(3) value "Dev".
 
        01 LigneEntete7.
          10 Filler Pic X(7) Value " Client".
@@ -173,6 +244,107 @@
          10 Filler Pic X.
          10 Filler Pic X(97) value all "-".
 
+      ***** Bloc récapitulatif imprimé après la dernière page *****
+       01 LigneTotal1.
+         10 Filler Pic X(2).
+         10 Filler Pic X(40) value "Total comptes controles ............ :".
+         10 TotalComptesControles Pic ZZZZZ9.
+
+       01 LigneTotal2.
+         10 Filler Pic X(2).
+         10 Filler Pic X(40) value "Dont cles RIB corrigees ............ :".
+         10 TotalComptesCorriges Pic ZZZZZ9.
+
+       01 LigneTotal3.
+         10 Filler Pic X(2).
+         10 Filler Pic X(40) value "Dont cles RIB inchangees ........... :".
+         10 TotalComptesInchanges Pic ZZZZZ9.
+
+      *****************************************************************************************
+      ***** Structure de données - Option 11 - Etat des comptes (edition imprimable) *****
+      *****************************************************************************************
+       01 LigneEtatEntete1.
+         10 Filler Pic X(7) value " Serfa".
+         10 Filler Pic X(35).
+         10 Filler Pic X(20) value "Etat des comptes".
+         10 Filler Pic X(34).
+         10 Filler Pic X(7) value "Date : ".
+         10 Jour Pic 99.
+         10 Filler Pic X value "/".
+         10 Mois Pic 99.
+         10 Filler Pic X value "/".
+         10 Annee Pic 99.
+
+       01 LigneEtatEntete2.
+         10 Filler Pic X(42).
+         10 Filler Pic X(28) value all "=".
+
+       01 LigneEtatEntete4.
+         10 Filler Pic X.
+         10 Filler Pic X(109) value all "-".
+
+       01 LigneEtatEntete6.
+         10 Filler Pic X(45).
+         10 Filler Pic X(44) value "Code     No de                       Cle".
+
+       01 LigneEtatEntete7.
+         10 Filler Pic X(7) Value " Client".
+         10 Filler Pic X(25).
+         10 Filler Pic X(6) Value "Banque".
+         10 Filler Pic X(7).
+         10 Filler Pic X(66) value "guichet   compte     RIB  Dev Debit           Credit".
+
+       01 LigneEtatBasPage.
+         10 Filler Pic X(10) value " --- Page ".
+         10 NPage Pic Z9.
+         10 Filler Pic X.
+         10 Filler Pic X(85) value all "-".
+         10 Filler Pic X(13) value " A suivre ---".
+
+       01 DernierEtatBasPage.
+         10 Filler Pic X(10) value " --- Page ".
+         10 NPage Pic Z9.
+         10 Filler Pic X.
+         10 Filler Pic X(97) value all "-".
+
+       01 LigneEtatDetail.
+         10 Filler Pic X.
+         10 NomClient Pic X(20).
+         10 Filler Pic X.
+         10 NomBanque Pic x(20).
+         10 Filler Pic X(7).
+         10 CodeGuichet Pic x(5).
+         10 Filler Pic X.
+         10 CompteComplet.
+           20 RacineCompte Pic X(9).
+           20 Filler Pic X.
+           20 TypeCompte Pic X(2).
+         10 Filler Pic X(5).
+         10 CleRib Pic XX.
+         10 Filler Pic X(2).
+      ***** Devise du compte *****
+         10 Devise Pic XXX.
+         10 Filler Pic X.
+         10 Debit Pic Z(9)9,99.
+         10 Filler Pic X(2).
+         10 Credit Pic Z(9)9,99.
+
+      ***** Bloc récapitulatif imprimé après la dernière page *****
+       01 LigneEtatTotal1.
+         10 Filler Pic X(2).
+         10 Filler Pic X(40) value "Total comptes edites ............... :".
+         10 TotalComptesEtat Pic ZZZZZ9.
+
+       01 LigneEtatTotal2.
+         10 Filler Pic X(2).
+         10 Filler Pic X(40) value "Total debits ........................ :".
+         10 TotalDebitEtat Pic Z(9)9,99.
+
+       01 LigneEtatTotal3.
+         10 Filler Pic X(2).
+         10 Filler Pic X(40) value "Total credits ....................... :".
+         10 TotalCreditEtat Pic Z(9)9,99.
+
        01 LigneDetail.
          10 Filler Pic X.
          10 NomClient Pic X(40).
@@ -189,11 +361,15 @@
          10 CleRib Pic XX.
          10 Filler Pic X(6).
          10 NouvelCleRib Pic XX.
+      ***** Devise du compte *****
+         10 Filler Pic XX.
+         10 Devise Pic XXX.
 
       *****************************************************************
       ***** Structure de données - Option 6 - Gestion des clients *****
       *****************************************************************
-       01 LigneEcran occurs 11.
+      ***** occurs relevé de 11 à 50 pour ne plus plafonner les clients à sous-comptes multiples *****
+       01 LigneEcran occurs 50.
          10 CleBase.
            15 CodeBanque SQL CHAR (5).
            15 CodeGuichet SQL CHAR (5).
@@ -222,12 +398,75 @@
       ****************************************************
       ***** Déclaration des variables (Menu général) *****
       ****************************************************
-       77 Option pic 9.
+      ***** Option passe a 2 chiffres : le menu atteint 10 options *****
+       77 Option pic 99.
 
       *********************************************************************
       ***** Déclaration des variables (option 1 - Importation compte) *****
       *********************************************************************
        77 ImportationCompte-iterator pic 9.
+       77 NoLigneImport pic 9(6) value 0.
+       77 RejetsImport-Ouvert pic X value "N".
+       77 LigneImportValide pic X value "O".
+       77 UnstringTally pic 99.
+       77 CheckPointImport-Status pic XX.
+       77 DernierNoLigneImportee pic 9(6) value 0.
+       77 ParametresConnexion-Status pic XX.
+       77 ParametresConnexion-Trouve pic X.
+       77 ModeBatch pic X(20).
+
+      ***** Totaux de reconciliation import -> base *****
+       77 TotalDebitFichier Pic 9(12)V99 value 0.
+       77 TotalCreditFichier Pic 9(12)V99 value 0.
+       77 TotalDebitBaseAvant Pic 9(12)V99 value 0.
+       77 TotalCreditBaseAvant Pic 9(12)V99 value 0.
+       77 TotalDebitBaseApres Pic 9(12)V99 value 0.
+       77 TotalCreditBaseApres Pic 9(12)V99 value 0.
+       77 TotalDebitBaseDelta Pic S9(12)V99 value 0.
+       77 TotalCreditBaseDelta Pic S9(12)V99 value 0.
+       77 ReconciliationImport-OK pic X.
+
+      ***** Calcul des agios sur decouvert : taux mensuel applique au Debit des comptes debiteurs *****
+       77 TauxAgios pic 9V9999 value 0.015.
+       77 CalculAgios-iterator pic 9.
+       77 NbComptesAgios pic 9(6) value 0.
+       77 TotalAgiosAcc pic 9(12)V99 value 0.
+       01 LigneAgios.
+         10 CodeBanque SQL CHAR (5).
+         10 CodeGuichet SQL CHAR (5).
+         10 RacineCompte SQL CHAR (9).
+         10 TypeCompte SQL CHAR (2).
+         10 DebitCompte PIC 9(6)V99.
+         10 MontantAgios PIC 9(12)V99.
+
+      ***** Detection de doublons clients a l'importation : Nom+Prenom+CodePostal *****
+       77 DoublonsImport-Ouvert pic X value "N".
+       77 NbClientDoublonNom pic 9(6).
+
+      ***** Fusion manuelle de clients doublons depuis Gestion des clients *****
+       77 CodeClientDoublon Pic X(36).
+       77 PrenomClientDoublon SQL CHAR-VARYING (30).
+       77 CodePostalClientDoublon SQL CHAR-VARYING (5).
+       77 VilleClientDoublon SQL CHAR-VARYING (30).
+       77 ConfirmationFusion pic X.
+
+      ***** Structure de la ligne du rapport de rejets d'importation *****
+       01 LigneRejet.
+         10 Filler Pic X value " ".
+         10 NoLigneRejet Pic Z(5)9.
+         10 Filler Pic XX.
+         10 ContenuLigneRejet Pic X(120).
+         10 Filler Pic XX.
+         10 MotifRejet Pic X(60).
+
+      ***** Structure de la ligne du rapport de doublons clients potentiels *****
+       01 LigneDoublon.
+         10 Filler Pic X value " ".
+         10 NoLigneDoublon Pic Z(5)9.
+         10 Filler Pic XX.
+         10 ContenuLigneDoublon Pic X(120).
+         10 Filler Pic XX.
+         10 MotifDoublon Pic X(60).
 
       ********************************************************************
       ***** Déclaration des variables (option 2 - Liste des banques) *****
@@ -246,6 +485,8 @@
       **********************************************************************************
        77 DerniereZone pic x(14).
        77 ControleCleRib-iterator pic 9.
+      ***** Devise optionnelle en 13e colonne du fichier d'import *****
+       77 DeviseImport pic X(3).
 
       *****************************************************************************************
       ***** Déclaration des variables (option 5 - controle cles RIB dans fichier externe) *****
@@ -257,19 +498,56 @@
        77 TotalIntermediaire Pic 9(13).
        77 TotalCalcule Pic 9(13).
        77 LigneCompte Pic 99.
-       77 NoLigneTitre Pic 9 value 8.
+      ***** NoLigneTitre passe de 8 a 9 pour laisser la place aux 3 nouvelles lignes d'entete client *****
+       77 NoLigneTitre Pic 9 value 9.
        77 MaxLigne pic 99.
        77 MaxCompte pic 99.
        77 CleRibTrouve Pic XX.
+       77 CleRibAncien Pic XX.
+      ***** Variables de calcul de l'IBAN/BIC *****
+       77 IbanBban Pic X(23).
+       77 IbanNumeral Pic X(29).
+       77 IbanNumeralN Pic 9(29).
+       77 IbanQuotient Pic 9(29).
+       77 IbanRemainder Pic 99.
+       77 IbanCheckDigits Pic 99.
        77 ControleCleRibExport-iterator pic 9.
        77 NbLigne pic 99.
        77 NoPage pic 99.
        77 OptionExport SQL CHAR-VARYING (20).
+       77 NbComptesControles Pic 9(6) value 0.
+       77 NbComptesCorriges Pic 9(6) value 0.
+       77 NbComptesInchanges Pic 9(6) value 0.
+      ***** Périmètre de l'audit du controle des cles RIB *****
+       77 CodeBanqueFiltreExport SQL CHAR-VARYING (5).
+       77 DateDebutFiltreExport SQL CHAR-VARYING (8).
+       77 DateFinFiltreExport SQL CHAR-VARYING (8).
+      ***** Mode "changements seuls" de l'export de controle des cles RIB *****
+       77 FiltreChangementsSeulsExport Pic X.
+       77 CleRibExport-Modifie Pic X.
+
+      *****************************************************************************
+      ***** Déclaration des variables (option 11 - Etat des comptes) *****
+      *****************************************************************************
+       77 EtatComptes-iterator pic 9.
+       77 NbLigneEtat pic 99.
+       77 NoPageEtat pic 99.
+       77 NbComptesEtat Pic 9(6) value 0.
+       77 TotalDebitEtatAcc Pic 9(12)V99 value 0.
+       77 TotalCreditEtatAcc Pic 9(12)V99 value 0.
 
       **********************************************************************
       ***** Déclaration des variables (option 6 - Gestion des clients) *****
       **********************************************************************
        77 NomClientSaisie Pic X(15).
+      ***** Recherche partielle/wildcard sur le nom *****
+       77 NomRecherchePattern SQL CHAR-VARYING (30).
+       77 NbEtoiles Pic 9.
+      ***** Recherche directe compte/RIB (Option 7) *****
+       77 CodeBanqueRecherche SQL CHAR-VARYING (5).
+       77 CodeGuichetRecherche SQL CHAR-VARYING (5).
+       77 RacineCompteRecherche SQL CHAR-VARYING (9).
+       77 TypeCompteRecherche SQL CHAR-VARYING (2).
        77 PrenomClientSaisie Pic X(15).
        77 CodePostalClientSaisie Pic X(5).
        77 VilleClientSaisie Pic X(15).
@@ -277,6 +555,27 @@
        77 RechercheCompte-iterator pic 9.
        77 NoLigneEcran Pic 99.
 
+      ***** Releve de compte - historique des mouvements (Option 8) *****
+       77 CodeBanqueReleve SQL CHAR-VARYING (5).
+       77 CodeGuichetReleve SQL CHAR-VARYING (5).
+       77 RacineCompteReleve SQL CHAR-VARYING (9).
+       77 TypeCompteReleve SQL CHAR-VARYING (2).
+       77 ReleveDeCompte-iterator pic 9.
+       77 NoLigneReleve pic 99.
+
+      ***** Bilan des comptes par banque (Option 9) *****
+       77 BilanBanques-iterator pic 9.
+
+      ***** Gestion de la table Banque (Option 10) *****
+       77 GestionBanque-iterator pic 9.
+       77 OptionGestionBanque pic X.
+       77 CodeBanqueSaisie SQL CHAR-VARYING (5).
+       77 NomBanqueSaisie SQL CHAR-VARYING (30).
+       77 NomBanqueTrouve SQL CHAR-VARYING (30).
+       77 NbCompteBanque pic 9(6).
+       77 ConfirmationSuppressionBanque pic X.
+       77 ValidateurBanque pic X.
+
        77 ChoixGestionClient Pic A.
 
        77 GestionMajOption pic X.
@@ -286,7 +585,10 @@
        77 DeleteForeGround pic 99.
        77 ValidationForeGround pic 99.
 
-       77 DimTableau Pic 99 value 11.
+      ***** DimTableau relevé de 11 à 50 pour ne plus plafonner les clients à sous-comptes multiples *****
+       77 DimTableau Pic 99 value 50.
+      ***** Nombre de lignes de comptes affichées par page avant de faire défiler l'écran *****
+       77 NbLignesPageCompte Pic 99 value 12.
        77 valeur pic X(30).
        77 GestionUpdateEntete-iterator pic 9.
        77 OptionMaj Pic X.
@@ -294,8 +596,11 @@
        77 NbLigneTrouve Pic 9.
        77 LigneCompteAux Pic 99.
        77 MaxSupprime pic 99.
+       77 ConfirmationSuppressionClient pic X.
+       77 NbCompteClient pic 9(6).
 
-       01 LigneSupprime Occurs 11.
+      ***** Occurs aligne sur DimTableau=50, comme LigneEcran : etait reste a 11 par inadvertance *****
+       01 LigneSupprime Occurs 50.
          15 CodeBanque SQL CHAR (5).
          15 CodeGuichet SQL CHAR (5).
          15 RacineCompte SQL CHAR (9).
@@ -321,14 +626,20 @@
          10 line 5 col 23 value "/".
          10 line 5 col 24 from Annee of DateSysteme.
          10 line 5 col 69 value " Option :".
-         10 line 5 col 79 pic 9 from Option.
+         10 line 5 col 78 pic 99 from Option.
          10 line 8 col 5 value  "- 1 - Importation des comptes .................................... :".
          10 line 9 col 5 value  "- 2 - Liste des banques .......................................... :".
          10 line 10 col 5 value "- 3 - Liste des comptes .......................................... :".
          10 line 11 col 5 value "- 4 - Controle des cles RIB (modif en BDD) ....................... :".
          10 line 12 col 5 value "- 5 - Controle des cles RIB (Modif vers fichier externe) ......... :".
          10 line 13 col 5 value "- 6 - Gestion des clients ........................................ :".
-         10 line 15 col 5 value "- 0 - Retour au menu appelant .................................... :".
+         10 line 14 col 5 value "- 7 - Recherche directe compte / RIB ............................. :".
+         10 line 15 col 5 value "- 8 - Releve de compte (historique des mouvements) ............... :".
+         10 line 16 col 5 value "- 9 - Bilan des comptes par banque ................................ :".
+         10 line 17 col 5 value "- 10 - Gestion des banques (ajout/modif/suppression) .............. :".
+         10 line 18 col 5 value "- 11 - Etat des comptes (edition imprimable) ....................... :".
+         10 line 19 col 5 value "- 12 - Calcul des agios (decouverts) ............................... :".
+         10 line 20 col 5 value "- 0 - Retour au menu appelant .................................... :".
 
       ********************************************************************************
       ***** Affichage de l'option 2 "liste des banques" stocké dans une variable *****
@@ -352,7 +663,7 @@
        01 listeCompte-E background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 1 col 1 Blank Screen.
          10 line 4 col 32 value "LISTE DES COMPTES".
-         10 line 5 col 1 background-color is CouleurCaractere foreground-color is CouleurFondEcran pic X(80) VALUE "Client Banque  Guichet  Racine    Type   Rib    Credit       Debit".
+         10 line 5 col 1 background-color is CouleurCaractere foreground-color is CouleurFondEcran pic X(80) VALUE "Client Banque  Guichet  Racine    Type   Rib    Dev  Credit       Debit".
 
        01 ListeCompte-Contenu background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line noLigne Col 9 from CodeBanque of Compte.
@@ -360,13 +671,100 @@
          10 line noLigne Col 25 from RacineCompte of Compte.
          10 line noLigne Col 37 from TypeCompte of Compte.
          10 line noLigne Col 43 from CleRib of Compte.
-         10 line noLigne Col 48 from Credit of Compte pic Z(8)9V,99.
-         10 line noLigne Col 60 from Debit of Compte pic Z(8)9V,99.
+      ***** Devise du compte : montant affiche dans sa devise native, plus assimile a de l'euro *****
+         10 line noLigne Col 48 from Devise of Compte.
+         10 line noLigne Col 53 from Credit of Compte pic Z(8)9V,99.
+         10 line noLigne Col 65 from Debit of Compte pic Z(8)9V,99.
 
        01 ListeCompte-F background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 1 Col 1 ERASE EOL.
          10 LINE 6 Col 1 ERASE EOS.
 
+      *********************************************************************************
+      ***** Affichage de l'option 8 "releve de compte" stocké dans une variable  *****
+      *********************************************************************************
+       01 ReleveDeCompte-Saisie background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 31 value "Releve de compte".
+         10 line 5 col 2 value "Code banque    :".
+         10 line 5 col 20 using CodeBanqueReleve.
+         10 line 6 col 2 value "Code guichet   :".
+         10 line 6 col 20 using CodeGuichetReleve.
+         10 line 7 col 2 value "Racine compte  :".
+         10 line 7 col 20 using RacineCompteReleve.
+         10 line 8 col 2 value "Type compte    :".
+         10 line 8 col 20 using TypeCompteReleve.
+
+       01 ReleveDeCompte-E background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 Blank Screen.
+         10 line 4 col 28 value "RELEVE DE COMPTE - HISTORIQUE DES MOUVEMENTS".
+         10 line 5 col 1 background-color is CouleurCaractere foreground-color is CouleurFondEcran pic X(80) VALUE " Date        Sens  Montant          Libelle".
+
+       01 ReleveDeCompte-Contenu background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line NoLigneReleve Col 2 from DateMouvement of MouvementCompte.
+         10 line NoLigneReleve Col 14 from Sens of MouvementCompte.
+         10 line NoLigneReleve Col 20 from Montant of MouvementCompte pic Z(9)9V,99.
+         10 line NoLigneReleve Col 38 from Libelle of MouvementCompte pic X(40).
+
+       01 ReleveDeCompte-F background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 Col 1 ERASE EOL.
+         10 LINE 6 Col 1 ERASE EOS.
+
+      *********************************************************************************
+      ***** Affichage de l'option 9 "bilan banques" stocké dans une variable  *****
+      *********************************************************************************
+       01 BilanBanques-E background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 Blank Screen.
+         10 line 4 col 30 value "BILAN DES COMPTES PAR BANQUE".
+         10 line 5 col 1 background-color is CouleurCaractere foreground-color is CouleurFondEcran pic X(80) VALUE " Code   Nom                             Total debit     Total credit      Solde net".
+
+       01 BilanBanques-Contenu background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line noLigne Col 2 from CodeBanque of LigneBilanBanque.
+         10 line noLigne Col 8 from NomBanque of LigneBilanBanque pic X(32).
+         10 line noLigne Col 41 from TotalDebit of LigneBilanBanque pic Z(9)9V,99.
+         10 line noLigne Col 58 from TotalCredit of LigneBilanBanque pic Z(9)9V,99.
+         10 line noLigne Col 75 from TotalNet of LigneBilanBanque pic -Z(8)9V,99.
+
+       01 BilanBanques-F background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 Col 1 ERASE EOL.
+         10 LINE 6 Col 1 ERASE EOS.
+
+      *********************************************************************************
+      ***** Affichage de l'option 10 "gestion des banques" stocké dans une variable *****
+      *********************************************************************************
+       01 GestionBanque-SubMenu background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 28 value "Gestion des banques".
+         10 line 20 col 1 pic x(80) value all "_".
+         10 line 21 col 1 value "-1-Ajout d'une banque ..............:".
+         10 line 22 col 1 value "-2-Modification d'une banque .......:".
+         10 line 23 col 1 value "-3-Suppression d'une banque ........:".
+         10 line 24 col 1 value "-0-Retour au menu ..................:".
+
+       01 GestionBanque-Saisie background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 value "Code banque : ".
+         10 line 1 col 15 using CodeBanqueSaisie.
+         10 line 1 col 25 value "Nom banque : ".
+         10 line 1 col 39 using NomBanqueSaisie.
+
+       01 GestionBanque-SaisieCode background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 value "Code banque : ".
+         10 line 1 col 15 using CodeBanqueSaisie.
+
+       01 GestionBanque-AffichageNom background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 2 col 1 erase EOL.
+         10 line 2 col 1 value "Nom actuel : ".
+         10 line 2 col 15 from NomBanqueTrouve.
+         10 line 2 col 45 value "Nouveau nom : ".
+         10 line 2 col 59 using NomBanqueSaisie.
+
+       01 GestionBanque-NotifSuppression background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 3 col 1 erase EOL.
+         10 line 3 col 1 value "Confirmer la suppression (o/N) : ".
+         10 line 3 col 35 using ConfirmationSuppressionBanque.
+
       ****************************************************************************
       ***** Affichage de Gestion client (Option 6) stocké dans une variable  *****
       ****************************************************************************
@@ -378,15 +776,19 @@
          10 Line 5 Col 46 Value " Prenom ... :".
          10 Line 6 Col 1 Value " Code postal ... :".
          10 Line 6 Col 46 Value " Ville .... :".
+      ***** Adresse postale, telephone et email du client *****
+         10 Line 7 Col 1 Value " Adresse ....... :".
+         10 Line 7 Col 46 Value " Telephone :".
+         10 Line 8 Col 1 Value " Email ......... :".
          10 background-color is CouleurCaractere foreground-color is CouleurFondEcran.
-           20 Line 8 Col 1 pic x(80).
-           20 Line 8 Col 1 value "No".
-           20 Line 8 Col 4 value "Banque".
-           20 Line 8 Col 30 value "Guichet".
-           20 Line 8 Col 38 value "Compte".
-           20 Line 8 Col 51 value "Cle".
-           20 Line 8 Col 56 value "Debit".
-           20 Line 8 Col 68 value "Credit".
+           20 Line 9 Col 1 pic x(80).
+           20 Line 9 Col 1 value "No".
+           20 Line 9 Col 4 value "Banque".
+           20 Line 9 Col 30 value "Guichet".
+           20 Line 9 Col 38 value "Compte".
+           20 Line 9 Col 51 value "Cle".
+           20 Line 9 Col 56 value "Debit".
+           20 Line 9 Col 68 value "Credit".
 
       ***** Entete *****
        01 GestionListeCompte-E.
@@ -394,6 +796,10 @@
          10 Line 5 Col 60 using Prenom of Client pic X(20).
          10 Line 6 Col 20 using CodePostal of Client.
          10 Line 6 Col 60 using Ville of Client pic X(20).
+      ***** Adresse postale, telephone et email du client *****
+         10 Line 7 Col 20 using Adresse of Client pic X(30).
+         10 Line 7 Col 60 using Telephone of Client pic X(15).
+         10 Line 8 Col 20 using Email of Client pic X(40).
 
 
       ***** Contenu *****
@@ -421,16 +827,43 @@
        01 M-EffaceQuestion Background-Color is CouleurFondEcran.
          10 line 1 col 1 pic x(80).
 
+      ***** Confirmation avant suppression d'un client et de ses comptes *****
+       01 GestionListeClient-NotifSuppression background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 value "Supprimer ce client et tous ses comptes (o/N) : ".
+         10 line 1 col 50 using ConfirmationSuppressionClient.
+
        01 GestionListeCompte-SubMenu background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 20 col 1 erase EOS.
          10 line 20 col 1 pic x(80) value all "_".
          10 line 21 col 1 value "-1-Ajout d'un compte ...............:" foreground-color is CreateForeGround.
          10 line 22 col 1 value "-2-Modification compte, ligne No    :" foreground-color is UpdateForeGround.
-         10 line 23 col 1 value "-3-Suppression compte, ligne No    .:" foreground-color is DeleteForeGround. 
+         10 line 23 col 1 value "-3-Suppression compte, ligne No    .:" foreground-color is DeleteForeGround.
          10 line 21 col 39 value "-4-Modification de l'entete :" foreground-color is UpdateForeGround.
          10 line 22 col 39 value "-A-Annulation ............. :".
          10 line 23 col 39 value "-V-Validation ............. :" foreground-color is CreateForeGround.
          10 line 23 col 69 value "Option :".
+      ***** Fusion manuelle de clients doublons *****
+         10 line 24 col 1 value "-5-Fusion avec un client doublon ...:".
+
+       01 FusionClientsDoublons-AucunDoublon background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 25 col 1 erase EOL.
+         10 line 25 col 1 value " Aucun autre client du meme Nom trouve " background-color is CouleurCaractere foreground-color is CouleurFondEcran bell.
+
+       01 FusionClientsDoublons-Affichage background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 25 col 1 erase EOL.
+         10 line 25 col 1 value "Doublon trouve : ".
+         10 line 25 col 18 from CodeClientDoublon.
+         10 line 25 col 56 from PrenomClientDoublon pic X(20).
+         10 line 26 col 1 erase EOL.
+         10 line 26 col 1 value "CP/Ville du doublon : ".
+         10 line 26 col 24 from CodePostalClientDoublon pic X(5).
+         10 line 26 col 30 from VilleClientDoublon pic X(20).
+
+       01 FusionClientsDoublons-Confirmation background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 25 col 1 erase EOL.
+         10 line 25 col 1 value "Fusionner ce client avec le client courant (o/N) : ".
+         10 line 25 col 53 using ConfirmationFusion.
 
      
       *******************************************************************************************************************************************
@@ -443,15 +876,31 @@
       **********************************************************************
        AffichageMenu.
            perform AffichageMenu-Init.
-           perform AffichageMenu-Trt until Option = 0.
+      ***** Mode batch (options lancees depuis un scheduler, sans le menu ecran) *****
+           if ModeBatch(1:6) = "IMPORT" then
+               perform ImportFichier
+           else
+               if ModeBatch(1:5) = "AGIOS" then
+                   perform CalculAgios
+               else
+                   perform AffichageMenu-Trt until Option = 0
+               end-if
+           end-if.
            perform AffichageMenu-Fin.
 
       ***** AffichageMenu-Init *****
        AffichageMenu-Init.
-      ***** CONNEXION à la BDD à l'initialisation du menu *****
-           MOVE
-             "trusted_Connection=yes;Database=SCORPION;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
-             TO CNXDB.
+      ***** Recuperation de l'argument de lancement (mode batch) depuis la ligne de commande *****
+           move spaces to ModeBatch.
+           accept ModeBatch from command-line.
+
+      ***** CONNEXION à la BDD à l'initialisation du menu (chaine de connexion lue dans un fichier de controle) *****
+           perform LectureParametresConnexion.
+           if ParametresConnexion-Trouve = "N" then
+               if ModeBatch(1:6) <> "IMPORT" and ModeBatch(1:5) <> "AGIOS" then
+                   display " ** Fichier de parametres de connexion introuvable, chaine par defaut utilisee ** " line 25 col 1
+               end-if
+           end-if.
            exec sql
                Connect using :CnxDb
            end-exec
@@ -467,13 +916,33 @@
       ***** On "accept" la date du système par la fonction date (format anglais)
            accept DateSysteme from date.
 
+      **************************************************************************************
+      ***** LectureParametresConnexion (chaine de connexion externalisee) *****
+      **************************************************************************************
+       LectureParametresConnexion.
+      ***** Valeur par defaut si le fichier de parametres est absent *****
+           MOVE
+             "trusted_Connection=yes;Database=SCORPION;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
+             TO CNXDB.
+
+           move "N" to ParametresConnexion-Trouve.
+           open input F-ParametresConnexion.
+           if ParametresConnexion-Status = "00" then
+               read F-ParametresConnexion
+                   not at end
+                       move E-ParametresConnexion to CNXDB
+                       move "O" to ParametresConnexion-Trouve
+               end-read
+               close F-ParametresConnexion
+           end-if.
+
       ***** AffichageMenu-Trt *****
        AffichageMenu-Trt.
            move 0 to Option.
       ***** On affiche le menu *****
            display menu.
       ***** On accept de recevoir une reponse (option) de la part de l'utilisateur *****
-           accept Option line 5 col 79.
+           accept Option line 5 col 78.
 
       ***** On analyse l'option saisie par l'utilisateur et le redirige vers la partie du programme adéquate *****
            evaluate Option
@@ -489,6 +958,18 @@
                    perform ControleCleRibExportFile
                when 6
                    perform GestionClient
+               when 7
+                   perform RechercheCompteParRib
+               when 8
+                   perform ReleveDeCompte
+               when 9
+                   perform BilanBanques
+               when 10
+                   perform GestionBanque
+               when 11
+                   perform EtatDesComptes
+               when 12
+                   perform CalculAgios
            end-evaluate.
 
        AffichageMenu-Fin.
@@ -504,10 +985,40 @@
 
        ImportFichier-init.
            move 0 to ImportationCompte-iterator.
+           move 0 to NoLigneImport.
+           move "N" to RejetsImport-Ouvert.
+           move "N" to DoublonsImport-Ouvert.
+
+      ***** Totaux de reconciliation : photo des totaux en base avant le run *****
+      ***** Delta pris sur la table Compte entiere (pas de where sur les comptes du run) : *****
+      ***** ce batch est cense tourner seul sur sa fenetre nocturne ; aucune session interactive *****
+      ***** (Gestion des clients) ni autre batch (CalculAgios) ne doit ecrire dans Compte pendant *****
+      ***** son execution, sans quoi ce delta global serait fausse *****
+           move 0 to TotalDebitFichier.
+           move 0 to TotalCreditFichier.
+           exec sql
+               select sum(Debit), sum(Credit) into
+                   :TotalDebitBaseAvant, :TotalCreditBaseAvant
+               from Compte
+           end-exec.
+
+      ***** Lecture du point de reprise (checkpoint) de la derniere importation *****
+           move 0 to DernierNoLigneImportee.
+           open INPUT F-CheckPointImport.
+           if CheckPointImport-Status = "00" then
+               read F-CheckPointImport
+                   not at end
+                       move E-CheckPointImport to DernierNoLigneImportee
+               end-read
+               close F-CheckPointImport
+           end-if.
+
            open INPUT F-Client.
            read F-Client
                at end
                    move 1 to ImportationCompte-iterator
+               not at end
+                   add 1 to NoLigneImport
            end-read.
 
        ImportFichier-trt.
@@ -515,12 +1026,57 @@
                at end
                    move 1 to ImportationCompte-iterator
                not at end
-                   perform ImportationLigne
+                   add 1 to NoLigneImport
+                   if NoLigneImport > DernierNoLigneImportee then
+                       perform ImportationLigne
+                   end-if
            end-read.
 
        ImportFichier-fin.
            close F-Client.
 
+      ***** Reconciliation import -> base : compare ce qui a ete lu/ecrit a ce que la base a vraiment enregistre *****
+           exec sql
+               select sum(Debit), sum(Credit) into
+                   :TotalDebitBaseApres, :TotalCreditBaseApres
+               from Compte
+           end-exec.
+           subtract TotalDebitBaseAvant from TotalDebitBaseApres giving TotalDebitBaseDelta.
+           subtract TotalCreditBaseAvant from TotalCreditBaseApres giving TotalCreditBaseDelta.
+
+           move "O" to ReconciliationImport-OK.
+           if TotalDebitBaseDelta <> TotalDebitFichier or
+              TotalCreditBaseDelta <> TotalCreditFichier then
+               move "N" to ReconciliationImport-OK
+               if RejetsImport-Ouvert = "N" then
+                   open output F-RejetsImport
+                   write E-RejetsImport from " No ligne  Contenu de la ligne                                                                                 Motif du rejet"
+                   move "O" to RejetsImport-Ouvert
+               end-if
+               write E-RejetsImport from
+                   " -- DISCORDANCE DE RECONCILIATION : total fichier importe different du total enregistre en base --"
+           end-if.
+
+           if ModeBatch(1:6) <> "IMPORT" then
+               if ReconciliationImport-OK = "N" then
+                   display " ** Discordance de reconciliation import/base : verifier F-RejetsImport ** " line 25 col 1 bell blink
+               end-if
+           end-if.
+
+      ***** Le run est termine et reconcilie : le checkpoint est remis a 0 pour que le prochain fichier    *****
+      ***** (nouvel export quotidien) reparte de la premiere ligne au lieu de sauter ses premieres lignes  *****
+           if ReconciliationImport-OK = "O" then
+               move 0 to NoLigneImport
+               perform EcritureCheckPointImport
+           end-if.
+
+           if RejetsImport-Ouvert = "O" then
+               close F-RejetsImport
+           end-if.
+           if DoublonsImport-Ouvert = "O" then
+               close F-DoublonsImport
+           end-if.
+
       **********************************************************************
       **************** Liste des banques (Option 2 du Menu) ****************
       **********************************************************************
@@ -534,8 +1090,9 @@
            move 0 to ListeBanque-iterator.
 
       ***** Déclaration du curseur *****
+      ***** Curseur scrollable pour permettre le retour en page precedente *****
            exec sql
-               declare C-ListeBanque cursor for
+               declare C-ListeBanque scroll cursor for
                    select CodeBanque, NomBanque
                    from Banque
                    Order by NomBanque
@@ -587,9 +1144,10 @@
            move 0 to ListeCompte-iterator.
 
       ***** Déclaration du curseur (Pour la liste des comptes) *****
+      ***** Curseur scrollable pour permettre le retour en page precedente *****
            exec sql
-               declare C-ListeCompte cursor for
-                   select CodeClient, CodeBanque, CodeGuichet, RacineCompte, TypeCompte, CleRib, Debit, Credit
+               declare C-ListeCompte scroll cursor for
+                   select CodeClient, CodeBanque, CodeGuichet, RacineCompte, TypeCompte, CleRib, Devise, Debit, Credit
                    from Compte
                    Order by CodeBanque
            end-exec.
@@ -612,6 +1170,7 @@
                :Compte.RacineCompte,
                :Compte.TypeCompte,
                :Compte.CleRib,
+               :Compte.Devise,
                :Compte.Debit,
                :Compte.Credit
            end-exec.
@@ -674,17 +1233,40 @@
       ******* Contrôle des clés RIB (Option 5)(Façon 2 : modif en BDD et export vers fichier externe) *****
       *****************************************************************************************************
        ControleCleRibExportFile.
+           perform SaisieFiltreExportCleRib.
            perform ControleCleRibExportFile-Init.
            perform ControleCleRibExportFile-Trt until ControleCleRibExport-iterator = 1.
            perform ControleCleRibExportFile-Fin.
 
+      ***** Saisie du périmètre de l'audit : une banque et/ou une période de derniere date de controle *****
+       SaisieFiltreExportCleRib.
+           move " " to CodeBanqueFiltreExport.
+           move " " to DateDebutFiltreExport.
+           move " " to DateFinFiltreExport.
+           display "Code banque a controler (vide = toutes) : " line 1 col 2 with no advancing.
+           accept CodeBanqueFiltreExport line 1 col 46.
+           display "Derniere date de controle depuis (AAAAMMJJ, vide = toutes) : " line 2 col 2 with no advancing.
+           accept DateDebutFiltreExport line 2 col 66.
+           display "Derniere date de controle jusqu'a (AAAAMMJJ, vide = toutes) : " line 3 col 2 with no advancing.
+           accept DateFinFiltreExport line 3 col 67.
+      ***** Mode "changements seuls" : n'imprime que les comptes dont la cle RIB a ete corrigee *****
+           move "N" to FiltreChangementsSeulsExport.
+           display "Imprimer uniquement les comptes corriges (O/N, vide = N) : " line 4 col 2 with no advancing.
+           accept FiltreChangementsSeulsExport line 4 col 64.
+
        ControleCleRibExportFile-Init.
            move 0 to ControleCleRibExport-iterator.
 
+      ***** Filtre du périmètre : banque et/ou fenetre de derniere date de controle *****
            exec sql
+      ***** Devise du compte exposee par ViewForRib *****
                declare C-CleRibExport cursor for
-                   select CodeBanque, CodeGuichet, RacineCompte, TypeCompte, CleRib, PrenomNom,
-                   NomBanque from ViewForRib order by nom
+                   select CodeBanque, CodeGuichet, RacineCompte, TypeCompte, CleRib, Devise, PrenomNom,
+                   NomBanque from ViewForRib
+                   where (:CodeBanqueFiltreExport = ' ' or CodeBanque = :CodeBanqueFiltreExport)
+                   and (:DateDebutFiltreExport = ' ' or DateDernierControle >= :DateDebutFiltreExport)
+                   and (:DateFinFiltreExport = ' ' or DateDernierControle <= :DateFinFiltreExport)
+                   order by nom
            end-exec.
 
            exec sql
@@ -695,10 +1277,13 @@
            Move 0 to NoPage.
            move 66 to NbLigne.
            move corresponding DateSysteme to LigneEntete1.
+           move 0 to NbComptesControles.
+           move 0 to NbComptesCorriges.
+           move 0 to NbComptesInchanges.
        ControleCleRibExportFile-Trt.
            exec sql
                fetch C-CleRibExport into :Compte.CodeBanque, :Compte.CodeGuichet,
-                   :Compte.RacineCompte, :Compte.TypeCompte, :Compte.CleRib,
+                   :Compte.RacineCompte, :Compte.TypeCompte, :Compte.CleRib, :Compte.Devise,
                    :LigneDetail.NomClient, :LigneDetail.NomBanque
            end-exec.
            if SQLCODE = 1 or SQLCODE = 0 then
@@ -715,6 +1300,16 @@
            if NoPage > 0 then
                move NoPage to NPage of DernierBasPage
                write E-ControleCleRib from DernierBasPage
+
+      ********** Impression du bloc récapitulatif
+               move NbComptesControles to TotalComptesControles of LigneTotal1
+               move NbComptesCorriges to TotalComptesCorriges of LigneTotal2
+               move NbComptesInchanges to TotalComptesInchanges of LigneTotal3
+               write E-ControleCleRib from " "
+               write E-ControleCleRib from LigneTotal1
+               write E-ControleCleRib from LigneTotal2
+               write E-ControleCleRib from LigneTotal3
+
                close F-ControleCleRib
            end-if.
 
@@ -726,15 +1321,43 @@
            perform CalculCleRib.
 
       * Mise à jour de la base de données
+           add 1 to NbComptesControles.
            move CleRibNum to CleRibTrouve.
            if CleRibTrouve <> CleRIB of COMPTE then
+               add 1 to NbComptesCorriges
+               move CleRIB of Compte to CleRibAncien
+               move CleRibTrouve to CleRib of Compte
+
+      ***** Recalcul de l'IBAN/BIC suite a la correction de la cle RIB *****
+               perform CalculIbanBic
+
                exec sql
-                   update compte set CleRib = :CleRibTrouve
+                   update compte set CleRib = :CleRibTrouve, Iban = :Compte.Iban, Bic = :Compte.Bic
                    where CodeBanque = :Compte.CodeBanque and
                          CodeGuichet = :Compte.CodeGuichet and
                          RacineCompte = :Compte.CompteComplet.RacineCompte and
                          TypeCompte = :Compte.CompteComplet.TypeCompte
                end-exec
+
+               perform JournaliserCorrectionCleRib
+               move "O" to CleRibExport-Modifie
+           else
+               add 1 to NbComptesInchanges
+               move "N" to CleRibExport-Modifie
+
+      ***** La cle RIB est deja correcte, mais l'IBAN/BIC peuvent ne jamais avoir ete calcules (comptes anciens) *****
+      ***** On les complete dans ce cas, sans passer par le circuit de correction/journalisation de la cle RIB  *****
+               if Iban of Compte = spaces or Bic of Compte = spaces then
+                   perform CalculIbanBic
+
+                   exec sql
+                       update compte set Iban = :Compte.Iban, Bic = :Compte.Bic
+                       where CodeBanque = :Compte.CodeBanque and
+                             CodeGuichet = :Compte.CodeGuichet and
+                             RacineCompte = :Compte.CompteComplet.RacineCompte and
+                             TypeCompte = :Compte.CompteComplet.TypeCompte
+                   end-exec
+               end-if
            end-if.
            perform ImpressionControleCleRib.
 
@@ -776,13 +1399,14 @@
 
        RechercheCompteClient-init.
            move 0 to RechercheCompte-iterator.
+           perform ConstructionPatternRechercheNom.
 
            exec sql
                declare C-GestionClient cursor for
                    select CodeClient, Nom, Prenom, CodePostal, Ville, CodeBanque, NomBanque,
                           CodeGuichet, RacineCompte, TypeCompte, CleRib, Debit, Credit
                    from ViewGestionClient
-                   where Nom = :NomClientSaisie
+                   where Nom like :NomRecherchePattern
                    order by CodeBanque, CodeGuichet, RacineCompte, TypeCompte
            end-exec.
 
@@ -823,6 +1447,627 @@
 
            perform SelectionTraitement.
 
+      *------------------------------------------------------------------------
+      * Construction du motif de recherche (nom partiel et wildcard "*")
+      *------------------------------------------------------------------------
+       ConstructionPatternRechercheNom.
+           move 0 to NbEtoiles.
+           inspect NomClientSaisie tallying NbEtoiles for all "*".
+           move spaces to NomRecherchePattern.
+
+      ***** Si le client a saisi un "*", on le traduit en joker SQL "%" sans l'encadrer *****
+      ***** (delimited by space pour ne pas trainer les espaces de bourrage du PIC X(15) dans le motif LIKE) *****
+           if NbEtoiles > 0 then
+               string NomClientSaisie delimited by space
+                   into NomRecherchePattern
+               end-string
+               inspect NomRecherchePattern replacing all "*" by "%"
+
+      ***** Sinon, recherche partielle par defaut : le nom saisi peut être une sous-chaine *****
+           else
+               string "%" delimited by size
+                   NomClientSaisie delimited by space
+                   "%" delimited by size
+                   into NomRecherchePattern
+           end-if.
+
+      *------------------------------------------------------------------------
+      * Recherche directe d'un compte par sa clé (CodeBanque/CodeGuichet/RacineCompte/TypeCompte) (Option 7)
+      *------------------------------------------------------------------------
+       RechercheCompteParRib.
+           perform SaisieCleCompteRecherche.
+           perform RechercheCompteParRib-init.
+           perform RechercheCompteParRib-trt until RechercheCompte-iterator = 1.
+           perform RechercheCompteParRib-fin.
+
+       SaisieCleCompteRecherche.
+           move " " to NomClientSaisie.
+           move " " to CodeBanqueRecherche.
+           move " " to CodeGuichetRecherche.
+           move " " to RacineCompteRecherche.
+           move " " to TypeCompteRecherche.
+           display "Code banque    : " line 1 col 2 with no advancing.
+           accept CodeBanqueRecherche line 1 col 20.
+           display "Code guichet   : " line 2 col 2 with no advancing.
+           accept CodeGuichetRecherche line 2 col 20.
+           display "Racine compte  : " line 3 col 2 with no advancing.
+           accept RacineCompteRecherche line 3 col 20.
+           display "Type compte    : " line 4 col 2 with no advancing.
+           accept TypeCompteRecherche line 4 col 20.
+
+       RechercheCompteParRib-init.
+           move 0 to RechercheCompte-iterator.
+
+           exec sql
+               declare C-GestionClientParRib cursor for
+                   select CodeClient, Nom, Prenom, CodePostal, Ville, CodeBanque, NomBanque,
+                          CodeGuichet, RacineCompte, TypeCompte, CleRib, Debit, Credit
+                   from ViewGestionClient
+                   where CodeBanque = :CodeBanqueRecherche
+                     and CodeGuichet = :CodeGuichetRecherche
+                     and RacineCompte = :RacineCompteRecherche
+                     and TypeCompte = :TypeCompteRecherche
+           end-exec.
+
+           exec sql
+               open C-GestionClientParRib
+           End-exec.
+
+           move 0 to LigneCompte.
+           move 0 to MaxCompte.
+           move NoLigneTitre to NoLigneEcran.
+           move NoLigneTitre to MaxLigne.
+           initialize Client.
+
+       RechercheCompteParRib-trt.
+           exec sql
+               fetch C-GestionClientParRib into :Client.CodeClient,
+                   :Client.Nom, :Client.Prenom,
+                   :Client.CodePostal, :Client.Ville,
+                   :LigneCourante.CodeBanque, :LigneCourante.NomBanque,
+                   :LigneCourante.CodeGuichet, :LigneCourante.RacineCompte,
+                   :LigneCourante.TypeCompte, :LigneCourante.CleRib,
+                   :LigneCourante.Debit, :LigneCourante.Credit
+           end-exec.
+
+           if SQLCODE = 0 or SQLCODE = 1 then
+               perform GestionAffichageLigneCompte
+           else
+               move 1 to RechercheCompte-iterator
+           end-if.
+
+       RechercheCompteParRib-fin.
+           exec sql
+               close C-GestionClientParRib
+           End-exec.
+           perform SelectionTraitement.
+
+      **********************************************************************
+      ***** Releve de compte - historique des mouvements *****
+      ***** (Option 8 du Menu) *****
+      **********************************************************************
+       ReleveDeCompte.
+           perform SaisieCleCompteReleve.
+           perform ReleveDeCompte-Init.
+           perform ReleveDeCompte-Trt until ReleveDeCompte-iterator = 1.
+           perform ReleveDeCompte-Fin.
+
+       SaisieCleCompteReleve.
+           move " " to CodeBanqueReleve.
+           move " " to CodeGuichetReleve.
+           move " " to RacineCompteReleve.
+           move " " to TypeCompteReleve.
+           display ReleveDeCompte-Saisie.
+           accept ReleveDeCompte-Saisie.
+
+       ReleveDeCompte-Init.
+           move 0 to ReleveDeCompte-iterator.
+
+      ***** Declaration du curseur (scrollable, meme principe que ListeCompte) *****
+           exec sql
+               declare C-ReleveDeCompte scroll cursor for
+                   select CodeBanque, CodeGuichet, RacineCompte, TypeCompte,
+                          DateMouvement, Sens, Montant, Libelle
+                   from MouvementCompte
+                   where CodeBanque = :CodeBanqueReleve
+                     and CodeGuichet = :CodeGuichetReleve
+                     and RacineCompte = :RacineCompteReleve
+                     and TypeCompte = :TypeCompteReleve
+                   Order by DateMouvement
+           end-exec.
+
+           exec sql
+               open C-ReleveDeCompte
+           End-exec.
+
+           display ReleveDeCompte-E.
+           move 5 to NoLigneReleve.
+
+       ReleveDeCompte-Trt.
+           exec sql
+               fetch C-ReleveDeCompte into :MouvementCompte.CodeBanque,
+                   :MouvementCompte.CodeGuichet,
+                   :MouvementCompte.RacineCompte,
+                   :MouvementCompte.TypeCompte,
+                   :MouvementCompte.DateMouvement,
+                   :MouvementCompte.Sens,
+                   :MouvementCompte.Montant,
+                   :MouvementCompte.Libelle
+           end-exec.
+           if SqlCode = 0 or SqlCode = 1 then
+               perform AffichageLigneReleve
+           else
+               move 1 to ReleveDeCompte-iterator
+               display "Fin du releve de compte - Tapez Entree " line 1 col 1 with no advancing
+               accept reponse
+           end-if.
+
+       ReleveDeCompte-Fin.
+           exec sql
+               close C-ReleveDeCompte
+           end-exec.
+
+      **********************************************************************
+      ***** AffichageLigneReleve (utilisé dans ReleveDeCompte (Option 8)) *****
+      **********************************************************************
+       AffichageLigneReleve.
+           add 1 to NoLigneReleve.
+           display ReleveDeCompte-Contenu.
+
+           if NoLigneReleve = 21 then
+               display "Page [S]uivante - [P]recedente - [M]enu : " line 1 col 2 blank line with no advancing
+               accept reponse
+
+               if reponse = "m" or reponse = "M" then
+                   move 1 to ReleveDeCompte-iterator
+               else
+                   if reponse = "p" or reponse = "P" then
+                       exec sql
+                           fetch relative -32 from C-ReleveDeCompte
+                       end-exec
+                   end-if
+                   move 5 to NoLigneReleve
+                   display ReleveDeCompte-F
+               end-if
+           end-if.
+
+      **********************************************************************************************
+      ***** EcritureMouvementCompte : historise un mouvement (debit/credit) sur un compte *****
+      ***** Appele a chaque fois que le Debit ou le Credit d'un compte est renseigne/modifie *****
+      **********************************************************************************************
+       EcritureMouvementCompte.
+           move CodeBanque of Compte to CodeBanque of MouvementCompte.
+           move CodeGuichet of Compte to CodeGuichet of MouvementCompte.
+           move RacineCompte of Compte to RacineCompte of MouvementCompte.
+           move TypeCompte of Compte to TypeCompte of MouvementCompte.
+           accept DateMouvement of MouvementCompte from date yyyymmdd.
+
+           if Debit of Compte > 0 then
+               move "D" to Sens of MouvementCompte
+               move Debit of Compte to Montant of MouvementCompte
+               move "Ouverture de compte - solde debiteur" to Libelle of MouvementCompte
+           else
+               move "C" to Sens of MouvementCompte
+               move Credit of Compte to Montant of MouvementCompte
+               move "Ouverture de compte - solde crediteur" to Libelle of MouvementCompte
+           end-if.
+
+           exec sql
+               INSERT INTO MouvementCompte
+                   (CodeBanque, CodeGuichet, RacineCompte, TypeCompte,
+                    DateMouvement, Sens, Montant, Libelle)
+               VALUES
+                   (:MouvementCompte.CodeBanque, :MouvementCompte.CodeGuichet,
+                    :MouvementCompte.RacineCompte, :MouvementCompte.TypeCompte,
+                    :MouvementCompte.DateMouvement, :MouvementCompte.Sens,
+                    :MouvementCompte.Montant, :MouvementCompte.Libelle)
+           end-exec.
+
+      **********************************************************************************************
+      ***** Calcul des agios : batch mensuel sur decouvert (Option 12 du Menu) *****
+      ***** Parcourt les comptes debiteurs, applique TauxAgios au Debit et historise l'interet *****
+      ***** comme un mouvement ; peut aussi etre lance en mode batch (ModeBatch = "AGIOS") *****
+      **********************************************************************************************
+       CalculAgios.
+           perform CalculAgios-Init.
+           perform CalculAgios-Trt until CalculAgios-iterator = 1.
+           perform CalculAgios-Fin.
+
+       CalculAgios-Init.
+           move 0 to CalculAgios-iterator.
+           move 0 to NbComptesAgios.
+           move 0 to TotalAgiosAcc.
+
+           exec sql
+               declare C-CalculAgios cursor for
+                   select CodeBanque, CodeGuichet, RacineCompte, TypeCompte, Debit
+                   from Compte
+                   where Debit > 0
+           end-exec.
+
+           exec sql
+               open C-CalculAgios
+           end-exec.
+
+      ***** Message d'attente affiche uniquement en mode interactif, pas en mode batch *****
+           if ModeBatch(1:5) <> "AGIOS" then
+               display "CALCUL DES AGIOS EN COURS..." line 1 col 1
+           end-if.
+
+       CalculAgios-Trt.
+           exec sql
+               fetch C-CalculAgios into :LigneAgios.CodeBanque,
+                   :LigneAgios.CodeGuichet,
+                   :LigneAgios.RacineCompte,
+                   :LigneAgios.TypeCompte,
+                   :LigneAgios.DebitCompte
+           end-exec.
+           if SqlCode = 0 or SqlCode = 1 then
+               perform CalculEtEcritureAgios
+           else
+               move 1 to CalculAgios-iterator
+           end-if.
+
+       CalculAgios-Fin.
+           exec sql
+               close C-CalculAgios
+           end-exec.
+
+           if ModeBatch(1:5) <> "AGIOS" then
+               display "Agios calcules sur " line 2 col 1 with no advancing
+               display NbComptesAgios line 2 col 21 with no advancing
+               display " compte(s) - Total agios : " line 2 col 24 with no advancing
+               display TotalAgiosAcc line 2 col 52 pic Z(9)9V,99 with no advancing
+               display "Tapez Entree " line 3 col 1 with no advancing
+               accept reponse
+           end-if.
+
+      ***** Calcule l'agios d'un compte debiteur et l'historise (montant, puis mise a jour du solde) *****
+       CalculEtEcritureAgios.
+           compute MontantAgios of LigneAgios rounded =
+               DebitCompte of LigneAgios * TauxAgios.
+
+           if MontantAgios of LigneAgios > 0 then
+               exec sql
+                   UPDATE Compte SET Debit = Debit + :LigneAgios.MontantAgios
+                   WHERE CodeBanque = :LigneAgios.CodeBanque
+                     AND CodeGuichet = :LigneAgios.CodeGuichet
+                     AND RacineCompte = :LigneAgios.RacineCompte
+                     AND TypeCompte = :LigneAgios.TypeCompte
+               end-exec
+
+               move CodeBanque of LigneAgios to CodeBanque of MouvementCompte
+               move CodeGuichet of LigneAgios to CodeGuichet of MouvementCompte
+               move RacineCompte of LigneAgios to RacineCompte of MouvementCompte
+               move TypeCompte of LigneAgios to TypeCompte of MouvementCompte
+               accept DateMouvement of MouvementCompte from date yyyymmdd
+               move "D" to Sens of MouvementCompte
+               move MontantAgios of LigneAgios to Montant of MouvementCompte
+               move "Agios pour decouvert" to Libelle of MouvementCompte
+
+               exec sql
+                   INSERT INTO MouvementCompte
+                       (CodeBanque, CodeGuichet, RacineCompte, TypeCompte,
+                        DateMouvement, Sens, Montant, Libelle)
+                   VALUES
+                       (:MouvementCompte.CodeBanque, :MouvementCompte.CodeGuichet,
+                        :MouvementCompte.RacineCompte, :MouvementCompte.TypeCompte,
+                        :MouvementCompte.DateMouvement, :MouvementCompte.Sens,
+                        :MouvementCompte.Montant, :MouvementCompte.Libelle)
+               end-exec
+
+               add 1 to NbComptesAgios
+               add MontantAgios of LigneAgios to TotalAgiosAcc
+           end-if.
+
+      **********************************************************************
+      ***** Bilan des comptes par banque (Option 9 du Menu) *****
+      **********************************************************************
+       BilanBanques.
+           perform BilanBanques-Init.
+           perform BilanBanques-Trt until BilanBanques-iterator = 1.
+           perform BilanBanques-Fin.
+
+       BilanBanques-Init.
+           move 0 to BilanBanques-iterator.
+
+      ***** Declaration du curseur : total debit/credit par banque, y compris les banques sans compte *****
+           exec sql
+               declare C-BilanBanques cursor for
+                   select Banque.CodeBanque, Banque.NomBanque,
+                          ISNULL(sum(Compte.Debit), 0), ISNULL(sum(Compte.Credit), 0)
+                   from Banque left join Compte on Compte.CodeBanque = Banque.CodeBanque
+                   group by Banque.CodeBanque, Banque.NomBanque
+                   order by Banque.NomBanque
+           end-exec.
+
+           exec sql
+               open C-BilanBanques
+           End-exec.
+
+           display BilanBanques-E.
+           move 5 to Noligne.
+
+       BilanBanques-Trt.
+           exec sql
+               fetch C-BilanBanques into :LigneBilanBanque.CodeBanque,
+                   :LigneBilanBanque.NomBanque,
+                   :LigneBilanBanque.TotalDebit,
+                   :LigneBilanBanque.TotalCredit
+           end-exec.
+           if SqlCode = 0 or SqlCode = 1 then
+               subtract TotalDebit of LigneBilanBanque from TotalCredit of LigneBilanBanque
+                   giving TotalNet of LigneBilanBanque
+               perform AffichageLigneBilanBanque
+           else
+               move 1 to BilanBanques-iterator
+               display "Fin du bilan des banques - Tapez Entree " line 1 col 1 with no advancing
+               accept reponse
+           end-if.
+
+       BilanBanques-Fin.
+           exec sql
+               close C-BilanBanques
+           end-exec.
+
+       AffichageLigneBilanBanque.
+           add 1 to NoLigne.
+           display BilanBanques-Contenu.
+
+           if Noligne = 21 then
+               display "Page [S]uivante - [M]enu : " line 1 col 2 blank line with no advancing
+               accept reponse
+
+               if reponse = "m" or reponse = "M" then
+                   move 1 to BilanBanques-iterator
+               else
+                   move 5 to Noligne
+                   display BilanBanques-F
+               end-if
+           end-if.
+
+      **********************************************************************
+      ***** Gestion de la table Banque : ajout/modification/suppression *****
+      ***** (Option 10 du Menu) *****
+      **********************************************************************
+       GestionBanque.
+           perform GestionBanque-Init.
+           perform GestionBanque-Trt until GestionBanque-iterator = 1.
+           perform GestionBanque-Fin.
+
+       GestionBanque-Init.
+           move 0 to GestionBanque-iterator.
+
+       GestionBanque-Trt.
+           display GestionBanque-SubMenu.
+           move " " to OptionGestionBanque.
+           accept OptionGestionBanque line 24 col 38.
+
+           evaluate OptionGestionBanque
+               when "1"
+                   perform AjoutBanque
+               when "2"
+                   perform ModificationBanque
+               when "3"
+                   perform SuppressionBanque
+               when "0"
+                   move 1 to GestionBanque-iterator
+           end-evaluate.
+
+       GestionBanque-Fin.
+           continue.
+
+      *------------------------------------------------------------------
+      * Ajout d'une banque
+      *------------------------------------------------------------------
+       AjoutBanque.
+           move " " to CodeBanqueSaisie.
+           move " " to NomBanqueSaisie.
+           display GestionBanque-Saisie.
+           accept GestionBanque-Saisie.
+
+           move 1 to ValidateurBanque.
+
+           if CodeBanqueSaisie = " " then
+               move 0 to ValidateurBanque
+               display " ** Code banque obligatoire ** " line 25 col 1 bell blink
+           end-if.
+
+           if NomBanqueSaisie = " " then
+               move 0 to ValidateurBanque
+               display " ** Nom banque obligatoire ** " line 25 col 1 bell blink
+           end-if.
+
+           if ValidateurBanque = 1 then
+               exec sql
+                   select count(*) into :NbCompteBanque from Banque
+                   where CodeBanque = :CodeBanqueSaisie
+               end-exec
+               if NbCompteBanque > 0 then
+                   move 0 to ValidateurBanque
+                   display " ** Code banque deja existant ** " line 25 col 1 bell blink
+               end-if
+           end-if.
+
+           if ValidateurBanque = 1 then
+               exec sql
+                   INSERT INTO Banque (CodeBanque, NomBanque)
+                   VALUES (:CodeBanqueSaisie, :NomBanqueSaisie)
+               end-exec
+               display M-EffaceQuestion
+           end-if.
+
+      *------------------------------------------------------------------
+      * Modification d'une banque
+      *------------------------------------------------------------------
+       ModificationBanque.
+           move " " to CodeBanqueSaisie.
+           display GestionBanque-SaisieCode.
+           accept GestionBanque-SaisieCode.
+
+           exec sql
+               select NomBanque into :NomBanqueTrouve from Banque
+               where CodeBanque = :CodeBanqueSaisie
+           end-exec.
+
+           if SQLCODE <> 0 and SQLCODE <> 1 then
+               display " ** Code banque inexistant ** " line 25 col 1 bell blink
+           else
+               move " " to NomBanqueSaisie
+               display GestionBanque-AffichageNom
+               accept GestionBanque-AffichageNom
+
+               if NomBanqueSaisie = " " then
+                   display " ** Nom banque obligatoire ** " line 25 col 1 bell blink
+               else
+                   exec sql
+                       UPDATE Banque SET NomBanque = :NomBanqueSaisie
+                       WHERE CodeBanque = :CodeBanqueSaisie
+                   end-exec
+                   display M-EffaceQuestion
+               end-if
+           end-if.
+
+      *------------------------------------------------------------------
+      * Suppression d'une banque
+      *------------------------------------------------------------------
+       SuppressionBanque.
+           move " " to CodeBanqueSaisie.
+           display GestionBanque-SaisieCode.
+           accept GestionBanque-SaisieCode.
+
+           exec sql
+               select count(*) into :NbCompteBanque from Banque
+               where CodeBanque = :CodeBanqueSaisie
+           end-exec.
+
+           if NbCompteBanque = 0 then
+               display " ** Code banque inexistant ** " line 25 col 1 bell blink
+           else
+      * On ne supprime pas une banque qui a encore des comptes rattaches
+               exec sql
+                   select count(*) into :NbCompteBanque from Compte
+                   where CodeBanque = :CodeBanqueSaisie
+               end-exec
+
+               if NbCompteBanque > 0 then
+                   display " ** Banque utilisee par des comptes, suppression impossible ** " line 25 col 1 bell blink
+               else
+                   move "N" to ConfirmationSuppressionBanque
+                   display GestionBanque-NotifSuppression
+                   accept GestionBanque-NotifSuppression
+                   if ConfirmationSuppressionBanque = "o" or ConfirmationSuppressionBanque = "O" then
+                       exec sql
+                           DELETE FROM Banque WHERE CodeBanque = :CodeBanqueSaisie
+                       end-exec
+                   end-if
+                   display M-EffaceQuestion
+               end-if
+           end-if.
+
+      **********************************************************************************
+      ***** Edition imprimable de l'etat des comptes (Option 11) *****
+      **********************************************************************************
+       EtatDesComptes.
+           perform EtatDesComptes-Init.
+           perform EtatDesComptes-Trt until EtatComptes-iterator = 1.
+           perform EtatDesComptes-Fin.
+
+       EtatDesComptes-Init.
+           move 0 to EtatComptes-iterator.
+
+           exec sql
+               declare C-EtatComptes cursor for
+                   select Compte.CodeBanque, Compte.CodeGuichet, Compte.RacineCompte,
+                   Compte.TypeCompte, Compte.CleRib, Compte.Devise, Compte.Debit, Compte.Credit,
+                   Client.Nom, Banque.NomBanque
+                   from Compte
+                   join Client on Client.CodeClient = Compte.CodeClient
+                   join Banque on Banque.CodeBanque = Compte.CodeBanque
+                   order by Banque.NomBanque, Compte.CodeGuichet, Compte.RacineCompte
+           end-exec.
+
+           exec sql
+               open C-EtatComptes
+           end-exec.
+
+           move 0 to NoPageEtat.
+           move 66 to NbLigneEtat.
+           move corresponding DateSysteme to LigneEtatEntete1.
+           move 0 to NbComptesEtat.
+           move 0 to TotalDebitEtatAcc.
+           move 0 to TotalCreditEtatAcc.
+
+       EtatDesComptes-Trt.
+           exec sql
+               fetch C-EtatComptes into :Compte.CodeBanque, :Compte.CodeGuichet,
+                   :Compte.RacineCompte, :Compte.TypeCompte, :Compte.CleRib, :Compte.Devise,
+                   :Compte.Debit, :Compte.Credit,
+                   :LigneEtatDetail.NomClient, :LigneEtatDetail.NomBanque
+           end-exec.
+           if SQLCODE = 1 or SQLCODE = 0 then
+               perform ImpressionEtatCompte
+           else
+               move 1 to EtatComptes-iterator
+           end-if.
+
+       EtatDesComptes-Fin.
+           exec sql
+               close C-EtatComptes
+           end-exec.
+
+      ********** Impression du pied d'état
+           if NoPageEtat > 0 then
+               move NoPageEtat to NPage of DernierEtatBasPage
+               write E-EtatComptes from DernierEtatBasPage
+
+      ********** Impression du bloc récapitulatif
+               move NbComptesEtat to TotalComptesEtat of LigneEtatTotal1
+               move TotalDebitEtatAcc to TotalDebitEtat of LigneEtatTotal2
+               move TotalCreditEtatAcc to TotalCreditEtat of LigneEtatTotal3
+               write E-EtatComptes from " "
+               write E-EtatComptes from LigneEtatTotal1
+               write E-EtatComptes from LigneEtatTotal2
+               write E-EtatComptes from LigneEtatTotal3
+
+               close F-EtatComptes
+           end-if.
+
+      ****************************************************************************************************
+      ***** ImpressionEtatCompte (Utilisé dans EtatDesComptes-Trt (Option 11)) *****
+      ****************************************************************************************************
+       ImpressionEtatCompte.
+      * Impression du pied de page sauf sur la page 0 où on ouvre le fichier
+           if NbLigneEtat > 60 then
+               if NoPageEtat = 0 then
+                   open output F-EtatComptes
+               else
+                   move NoPageEtat to NPage of LigneEtatBasPage
+                   write E-EtatComptes from LigneEtatBasPage
+               end-if
+
+      * Impression de l'entête de page
+               add 1 to NoPageEtat
+               write E-EtatComptes from LigneEtatEntete1
+               write E-EtatComptes from LigneEtatEntete2
+               write E-EtatComptes from " "
+               write E-EtatComptes from LigneEtatEntete4
+               write E-EtatComptes from LigneEtatEntete6
+               write E-EtatComptes from LigneEtatEntete7
+               write E-EtatComptes from LigneEtatEntete4
+               move 7 to NbLigneEtat
+           end-if.
+
+      * Impression de la ligne détail
+           add 1 to NbLigneEtat.
+           move corresponding COMPTE to LigneEtatDetail.
+           write E-EtatComptes from LigneEtatDetail.
+
+      * Cumuls pour le bloc récapitulatif
+           add 1 to NbComptesEtat.
+           add Debit of Compte to TotalDebitEtatAcc.
+           add Credit of Compte to TotalCreditEtatAcc.
+
       *------------------------------------------------------------------------
       * Affichage des informations du client et de son compte
       *------------------------------------------------------------------------
@@ -846,6 +2091,13 @@
       * On affiche la ligne détail
            display GestionListeCompte-Contenu.
 
+      ***** Pagination de la liste des comptes : le tableau n'est plus plafonné à 11 lignes, l'écran défile *****
+           if NoligneEcran >= NoLigneTitre + NbLignesPageCompte then
+               display "Suite de la liste des comptes - Tapez Entree " line 23 col 1 with no advancing
+               accept reponse
+               move NoLigneTitre to NoligneEcran
+           end-if.
+
       *------------------------------------------------------------------------
       * Sélection du traitement
       *------------------------------------------------------------------------
@@ -955,6 +2207,9 @@
                when "4"
                    perform MajEnteteClient
 
+               when "5"
+                   perform FusionClientsDoublons
+
            end-evaluate.
 
        MajInfoClient-fin.
@@ -963,8 +2218,8 @@
       * Ajout d'un nouveau compte
       *------------------------------------------------------------------
        AjoutLigne.
-      *    on ne peut faire l'ajout que s'il y a moins de 11 lignes
-           if MaxCompte < 11 then
+      *    on ne peut faire l'ajout que s'il y a moins de DimTableau lignes
+           if MaxCompte < DimTableau then
 
       * Positionnement sur l'écran et il y aura une ligne de plus à l'écran
                add 1 to MaxLigne
@@ -1199,8 +2454,77 @@
 
        MajEnteteClient-fin.
 
+      *------------------------------------------------------------------
+      * Fusion du client courant avec un doublon potentiel (meme Nom)
+      * signale lors d'un import
+      *------------------------------------------------------------------
+       FusionClientsDoublons.
+           move " " to CodeClientDoublon.
+
+      ***** Le doublon le plus vraisemblable (meme Prenom et/ou meme CodePostal que le client courant) est   *****
+      ***** propose en premier ; a defaut de correspondance on retombe sur un ordre stable par CodeClient    *****
+           exec sql
+               select top 1 CodeClient, Prenom, CodePostal, Ville into
+                   :CodeClientDoublon, :PrenomClientDoublon,
+                   :CodePostalClientDoublon, :VilleClientDoublon
+               from Client
+               where Nom = :Client.Nom and CodeClient <> :Client.CodeClient
+               order by
+                   case when Prenom = :Client.Prenom and CodePostal = :Client.CodePostal then 0
+                        when Prenom = :Client.Prenom or CodePostal = :Client.CodePostal then 1
+                        else 2 end,
+                   CodeClient
+           end-exec.
+
+           if (sqlcode <> 0 and sqlcode <> 1) then
+               display FusionClientsDoublons-AucunDoublon
+               accept FusionClientsDoublons-AucunDoublon
+           else
+               display FusionClientsDoublons-Affichage
+
+               move "N" to ConfirmationFusion
+               display FusionClientsDoublons-Confirmation
+               accept FusionClientsDoublons-Confirmation
+
+               if ConfirmationFusion = "o" or ConfirmationFusion = "O" then
+      * Les comptes du doublon sont rattaches au client courant, puis le doublon est supprime
+                   exec sql
+                       UPDATE Compte SET CodeClient = :Client.CodeClient
+                       WHERE CodeClient = :CodeClientDoublon
+                   end-exec
+
+                   exec sql
+                       DELETE FROM Client WHERE CodeClient = :CodeClientDoublon
+                   end-exec
+               end-if
+           end-if.
+
+           display M-EffaceQuestion.
+
+      ***** Suppression d'un client et cascade-suppression de ses comptes *****
        SuppressionClient.
-           
+           exec sql
+               select count(*) into :NbCompteClient from Compte
+               where CodeClient = :Client.CodeClient
+           end-exec.
+
+           move "N" to ConfirmationSuppressionClient.
+           display GestionListeClient-NotifSuppression.
+           accept GestionListeClient-NotifSuppression.
+
+           if ConfirmationSuppressionClient = "o" or ConfirmationSuppressionClient = "O" then
+               if NbCompteClient > 0 then
+                   exec sql
+                       DELETE FROM Compte WHERE CodeClient = :Client.CodeClient
+                   end-exec
+               end-if
+               exec sql
+                   DELETE FROM Client WHERE CodeClient = :Client.CodeClient
+               end-exec
+           end-if.
+
+           display M-EffaceQuestion.
+
       **************************************************************************************************
       *================================================================================================*
       **************************************************************************************************
@@ -1213,6 +2537,10 @@
       ***** ImportationLigne (utilisé dans ImportFichier (Option 1)) *****
       ********************************************************************
              ImportationLigne.
+           move "O" to LigneImportValide.
+           move spaces to MotifRejet.
+           move spaces to DeviseImport.
+
            unstring E-CLIENT delimited by ";" into
              Intitule of CLIENT
              Nom of CLIENT
@@ -1226,12 +2554,89 @@
              CleRIB of Compte
              Debit of Compte
              DerniereZone
+      ***** Devise optionnelle en 13e colonne : absente sur les anciens fichiers, DeviseImport reste a blanc (remis a blanc avant l'unstring) *****
+             DeviseImport
+             tallying in UnstringTally
+             on overflow
+                 move "N" to LigneImportValide
+                 move "Ligne mal formee (champs manquants)" to MotifRejet
            end-unstring.
 
+           if LigneImportValide = "O" and UnstringTally < 12 then
+               move "N" to LigneImportValide
+               move "Ligne mal formee (nombre de champs insuffisant)" to MotifRejet
+           end-if.
+
+      ***** Devise du compte : EUR par defaut si la colonne n'est pas presente dans le fichier *****
+           if DeviseImport = spaces then
+               move "EUR" to Devise of Compte
+           else
+               move DeviseImport to Devise of Compte
+           end-if.
+
            unstring DerniereZone delimited by " " into
              Credit of Compte
            end-unstring.
 
+      ***** Controle des champs obligatoires issus de l'UNSTRING *****
+           if LigneImportValide = "O" then
+               if Nom of CLIENT = spaces then
+                   move "N" to LigneImportValide
+                   move "Nom client manquant" to MotifRejet
+               else
+                   if CodeBanque of Compte = spaces then
+                       move "N" to LigneImportValide
+                       move "Code banque manquant" to MotifRejet
+                   else
+                       if CodeGuichet of Compte = spaces then
+                           move "N" to LigneImportValide
+                           move "Code guichet manquant" to MotifRejet
+                       else
+                           if RacineCompte of Compte = spaces then
+                               move "N" to LigneImportValide
+                               move "Racine compte manquante" to MotifRejet
+                           else
+                               if TypeCompte of Compte = spaces then
+                                   move "N" to LigneImportValide
+                                   move "Type compte manquant" to MotifRejet
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      ***** Le débit et le crédit ne peuvent pas être renseignés ensemble (meme regle qu'en saisie interactive) *****
+           if LigneImportValide = "O" then
+               if Debit of Compte > 0 and Credit of Compte > 0 then
+                   move "N" to LigneImportValide
+                   move "Compte ne peut-etre debiteur et crediteur en meme temps" to MotifRejet
+               end-if
+           end-if.
+
+      ***** Le compte ne doit pas deja exister : meme controle que MiseAJourLigne-Trt, mais sans exclure le   *****
+      ***** client courant puisqu'a l'import il n'y a pas encore de client "courant" a exclure - couvre a la fois un       *****
+      ***** compte deja en base avant l'import et un doublon de compte au sein du meme fichier (AUTOCOMMIT ON, cf Menu-Init :*****
+      ***** la ligne precedente du meme fichier est deja inseree en base au moment ou la ligne suivante est controlee)      *****
+           if LigneImportValide = "O" then
+               exec sql
+                   select count(*) into :NbLigneTrouve from compte
+                   where CodeBanque = :Compte.CodeBanque and
+                       CodeGuichet = :Compte.CodeGuichet and
+                       RacineCompte = :Compte.RacineCompte and
+                       TypeCompte = :Compte.TypeCompte
+               end-exec
+               if NbLigneTrouve > 0 then
+                   move "N" to LigneImportValide
+                   move "Compte deja existant (base ou doublon dans le fichier)" to MotifRejet
+               end-if
+           end-if.
+
+           if LigneImportValide = "N" then
+               perform EcritureRejetImport
+               exit paragraph
+           end-if.
+
       ***** Divise par 100 le credit et le débit pour passer des centimes aux euros car stocker en centimes dans le fichier *****
       *****Divise par 100 pour passer des centimes à l'euro (FACON 1) *****
            divide 100 into Debit of Compte.
@@ -1239,13 +2644,26 @@
            divide Credit of Compte by 100 giving Credit of Compte.
 
       **************** On recupère le client ******************************
+      ***** Rapprochement resserre sur Nom+Prenom+CodePostal plutot que Nom seul *****
            exec sql
                select CodeClient into :Client.CodeClient from client
-               where Nom = :Client.Nom
+               where Nom = :Client.Nom and Prenom = :Client.Prenom
+                 and CodePostal = :Client.CodePostal
            end-exec.
 
       ******** S'il n'existe pas on genère un code client ******************
            if (sqlcode <> 0 and sqlcode <> 1) then
+
+      ***** Detection de doublon potentiel : meme Nom mais Prenom et/ou CodePostal differents *****
+      ***** On ne peut pas fusionner automatiquement (risque d'erreur), on signale pour revue/fusion manuelle *****
+               exec sql
+                   select count(*) into :NbClientDoublonNom from client
+                   where Nom = :Client.Nom
+               end-exec
+               if NbClientDoublonNom > 0 then
+                   perform EcritureDoublonImport
+               end-if
+
                exec sql
                    select newid() into :Client.CodeClient
                end-exec
@@ -1270,6 +2688,9 @@
                End-exec
            end-if.
 
+      ***** Génération de l'IBAN/BIC a la création du compte *****
+           perform CalculIbanBic.
+
       *    Insertion de la ligne compte
            exec sql
                INSERT INTO Compte
@@ -1278,6 +2699,9 @@
                    ,RacineCompte
                    ,TypeCompte
                    ,CleRib
+                   ,Iban
+                   ,Bic
+                   ,Devise
                    ,Debit
                    ,Credit
                    ,CodeClient)
@@ -1287,11 +2711,70 @@
                    ,:Compte.RacineCompte
                    ,:Compte.TypeCompte
                    ,:Compte.CleRib
+                   ,:Compte.Iban
+                   ,:Compte.Bic
+                   ,:Compte.Devise
                    ,:Compte.Debit
                    ,:Compte.Credit
                    ,:Client.CodeClient)
            end-exec.
 
+      ***** L'insertion doit reussir (SqlCode = 0) pour que la ligne soit consideree importee : sinon on la      *****
+      ***** rejette au lieu d'avancer le checkpoint, sans quoi elle serait perdue definitivement au redemarrage *****
+           if SqlCode = 0 then
+      ***** Totaux de reconciliation : on cumule ce qui vient d'etre ecrit en base *****
+               add Debit of Compte to TotalDebitFichier
+               add Credit of Compte to TotalCreditFichier
+
+      ***** Historisation du mouvement d'ouverture de compte *****
+               perform EcritureMouvementCompte
+
+      ***** La ligne est importee avec succes : on avance le point de reprise *****
+               perform EcritureCheckPointImport
+           else
+               move "Echec de l'insertion du compte en base (voir SqlCode)" to MotifRejet
+               perform EcritureRejetImport
+           end-if.
+
+      ****************************************************************************************
+      ***** EcritureCheckPointImport (utilisé dans ImportationLigne (ImportFichier, Option 1)) *****
+      ****************************************************************************************
+       EcritureCheckPointImport.
+           move NoLigneImport to E-CheckPointImport.
+           open output F-CheckPointImport.
+           write E-CheckPointImport.
+           close F-CheckPointImport.
+
+      ****************************************************************************************
+      ***** EcritureRejetImport (utilisé dans ImportationLigne (ImportFichier, Option 1)) *****
+      ****************************************************************************************
+       EcritureRejetImport.
+           if RejetsImport-Ouvert = "N" then
+               open output F-RejetsImport
+               write E-RejetsImport from " No ligne  Contenu de la ligne                                                                                 Motif du rejet"
+               move "O" to RejetsImport-Ouvert
+           end-if.
+
+           move NoLigneImport to NoLigneRejet.
+           move E-CLIENT to ContenuLigneRejet.
+           write E-RejetsImport from LigneRejet.
+
+      ****************************************************************************************
+      ***** EcritureDoublonImport (utilisé dans ImportationLigne (ImportFichier, Option 1)) *****
+      ***** Signale un client potentiellement doublon (meme Nom) sans bloquer l'import *****
+      ****************************************************************************************
+       EcritureDoublonImport.
+           if DoublonsImport-Ouvert = "N" then
+               open output F-DoublonsImport
+               write E-DoublonsImport from " No ligne  Contenu de la ligne                                                                                 Motif du doublon"
+               move "O" to DoublonsImport-Ouvert
+           end-if.
+
+           move NoLigneImport to NoLigneDoublon.
+           move E-CLIENT to ContenuLigneDoublon.
+           move "Client de meme Nom deja present (Prenom/CodePostal differents) - a verifier/fusionner" to MotifDoublon.
+           write E-DoublonsImport from LigneDoublon.
+
       **********************************************************************
       ***** AffichageLigneBanque (utilisé dans ListeBanque (Option 2)) *****
       **********************************************************************
@@ -1302,7 +2785,7 @@
 
       * En bas de page, on pose la question si on continue
            if Noligne = 21 then
-               display "Page [S]uivant - [M]enu : " line 1 col 2 blank line with no advancing
+               display "Page [S]uivante - [P]recedente - [M]enu : " line 1 col 2 blank line with no advancing
                accept reponse
 
       * Si on arrête, on positionne la fin de fichier
@@ -1311,6 +2794,12 @@
 
       * Si on continue on revient au début de la page
                else
+      ***** Page precedente : on recule de deux pages de 16 lignes pour que le prochain fetch réaffiche la page precedente *****
+                   if reponse = "p" or reponse = "P" then
+                       exec sql
+                           fetch relative -32 from C-ListeBanque
+                       end-exec
+                   end-if
                    move 5 to Noligne
                    display ListeBanque-F
                end-if
@@ -1326,7 +2815,7 @@
 
       * En bas de page, on pose la question si on continue
            if Noligne = 21 then
-               display "Page [S]uivant - [M]enu : " line 1 col 2 blank line with no advancing
+               display "Page [S]uivante - [P]recedente - [M]enu : " line 1 col 2 blank line with no advancing
                accept reponse
 
       * Si on arrête, on positionne la fin de fichier
@@ -1335,6 +2824,12 @@
 
       * Si on continue on revient au début de la page
                else
+      ***** Page precedente : on recule de deux pages de 16 lignes pour que le prochain fetch réaffiche la page precedente *****
+                   if reponse = "p" or reponse = "P" then
+                       exec sql
+                           fetch relative -32 from C-ListeCompte
+                       end-exec
+                   end-if
                    move 5 to Noligne
                    display ListeCompte-F
                end-if
@@ -1353,10 +2848,48 @@
 
            perform CalculCleRib.
 
+           move CleRibNum to CleRibTrouve.
+           if CleRibTrouve <> CleRIB of COMPTE then
+               move CleRIB of Compte to CleRibAncien
+               move CleRibTrouve to CleRib of Compte
+
+      ***** Recalcul de l'IBAN/BIC suite a la correction de la cle RIB *****
+               perform CalculIbanBic
+
+               exec sql
+                   UPDATE COMPTE
+                   SET CleRib = :CleRibNum, Iban = :Compte.Iban, Bic = :Compte.Bic
+                   WHERE CodeBanque = :Compte.CodeBanque AND CodeGuichet = :Compte.CodeGuichet AND RacineCompte = :Compte.RacineCompte AND TypeCompte = :Compte.TypeCompte
+               end-exec
+
+               perform JournaliserCorrectionCleRib
+
+      ***** La cle RIB est deja correcte, mais l'IBAN/BIC peuvent ne jamais avoir ete calcules (comptes anciens) *****
+      ***** On les complete dans ce cas, sans passer par le circuit de correction/journalisation de la cle RIB  *****
+           else
+               if Iban of Compte = spaces or Bic of Compte = spaces then
+                   perform CalculIbanBic
+
+                   exec sql
+                       UPDATE COMPTE
+                       SET Iban = :Compte.Iban, Bic = :Compte.Bic
+                       WHERE CodeBanque = :Compte.CodeBanque AND CodeGuichet = :Compte.CodeGuichet AND RacineCompte = :Compte.RacineCompte AND TypeCompte = :Compte.TypeCompte
+                   end-exec
+               end-if
+           end-if.
+
+      ****************************************************************************************************
+      ***** JournaliserCorrectionCleRib (Utilisé dans VerificationCleRib (Option 4 et 5)) *****
+      ***** Historise chaque correction de cle RIB appliquee en base (ancienne/nouvelle cle, date) *****
+      ****************************************************************************************************
+       JournaliserCorrectionCleRib.
            exec sql
-               UPDATE COMPTE
-               SET CleRib = :CleRibNum
-               WHERE CodeBanque = :Compte.CodeBanque AND CodeGuichet = :Compte.CodeGuichet AND RacineCompte = :Compte.RacineCompte AND TypeCompte = :Compte.TypeCompte
+               INSERT INTO HistoriqueCleRib
+                   (CodeBanque, CodeGuichet, RacineCompte, TypeCompte,
+                    AncienneCleRib, NouvelleCleRib, DateCorrection)
+               VALUES
+                   (:Compte.CodeBanque, :Compte.CodeGuichet, :Compte.RacineCompte,
+                    :Compte.TypeCompte, :CleRibAncien, :CleRibTrouve, getdate())
            end-exec.
 
       ****************************************************************************************************
@@ -1365,6 +2898,9 @@
        ImpressionControleCleRib.
 
       * Impression du pied de page sauf sur la page 0 où on ouvre le fichier
+      * (fait inconditionnellement : un run "changements seuls" sans aucune
+      * correction doit quand meme produire un fichier avec son entete et
+      * son recapitulatif, pas rien du tout)
            if NbLigne > 60 then
                if NoPage = 0 then
                    open output F-ControleCleRib
@@ -1383,13 +2919,18 @@
                write E-ControleCleRib from LigneEntete7
                write E-ControleCleRib from LigneEntete4
                move 7 to NbLigne
-           end-if.
+           end-if
 
+      ***** Mode "changements seuls" : on saute uniquement la ligne détail des comptes non corriges *****
+           if FiltreChangementsSeulsExport = "O" and CleRibExport-Modifie = "N" then
+               continue
+           else
       * Impression de la ligne détail
-           add 1 to NbLigne.
-           move corresponding COMPTE to LigneDetail.
-           move CleRibTrouve to NouvelCleRib of LigneDetail.
-           write E-ControleCleRib from LigneDetail.
+               add 1 to NbLigne
+               move corresponding COMPTE to LigneDetail
+               move CleRibTrouve to NouvelCleRib of LigneDetail
+               write E-ControleCleRib from LigneDetail
+           end-if.
 
       *****************************************************************************************************************
       ***** Fonction Calcul de clés rib (Utilisé dans le perform VerificationCleRib (ControleRib (Option4 et 5))) *****
@@ -1403,5 +2944,31 @@
            Divide TotalCalcule by 97 giving TotalIntermediaire remainder CleRibNum.
            subtract CleRibNum from 97 giving CleRibNum.
 
-   
+      *****************************************************************************************************************
+      ***** Calcul de l'IBAN/BIC : appelé à la création d'un compte et à chaque recalcul de la cle RIB *****
+      ***** IBAN = FR + clé de contrôle mod 97 (norme ISO 13616) + BBAN (CodeBanque+CodeGuichet+CompteComplet+CleRib) *****
+      ***** BIC synthétique : ce système n'a pas de référentiel SWIFT, on le dérive de CodeBanque/CodeGuichet *****
+      *****************************************************************************************************************
+       CalculIbanBic.
+           move spaces to IbanBban.
+           string CodeBanque of Compte CodeGuichet of Compte
+               CompteComplet of Compte CleRib of Compte into IbanBban.
+
+           move spaces to IbanNumeral.
+           string IbanBban "152700" into IbanNumeral.
+           move IbanNumeral to IbanNumeralN.
+
+           divide IbanNumeralN by 97 giving IbanQuotient remainder IbanRemainder.
+           compute IbanCheckDigits = 98 - IbanRemainder.
+           if IbanCheckDigits = 100 then
+               move 0 to IbanCheckDigits
+           end-if.
+
+           move spaces to Iban of Compte.
+           string "FR" IbanCheckDigits IbanBban into Iban of Compte.
+
+           move spaces to Bic of Compte.
+           string "BQ" CodeBanque of Compte (1:2) "FR"
+               CodeGuichet of Compte (1:2) into Bic of Compte.
+
        end program Program1.
\ No newline at end of file
