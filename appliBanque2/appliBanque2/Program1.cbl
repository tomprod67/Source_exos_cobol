@@ -6,12 +6,22 @@
            select F-CLIENT assign to "C:\Users\thoma\Downloads\ListeCompteClient.csv"
            organization is Line Sequential.
 
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+           select F-ParametresConnexion assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\ConnexionBDD.ini"
+           organization is line sequential
+           file status is ParametresConnexion-Status.
+
        data division.
        file section.
        FD F-CLIENT record varying from 0 to 255.
        01 E-CLIENT pic x(255).
 
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+       FD F-ParametresConnexion record varying from 0 to 255.
+       01 E-ParametresConnexion pic x(255).
+
        working-storage section.
+       77 ParametresConnexion-Status pic XX.
        01 DateSysteme.
          10 Annee Pic 99.
          10 Mois Pic 99.
@@ -32,6 +42,8 @@
            20 RacineCompte SQL CHAR (9).
            20 TypeCompte SQL CHAR (2).
          10 CleRIB SQL CHAR (2).
+      ***** Devise du compte, EUR par defaut pour les imports sans colonne devise *****
+         10 Devise SQL CHAR (3).
          10 Debit PIC 9(12)V99.
          10 Credit PIC 9(12)V99.
          10 CodeClient PIC X(36).
@@ -48,6 +60,8 @@
        77 Option pic 9.
        77 FinFichier pic 9.
        77 DerniereZone pic x(14).
+      ***** Devise optionnelle en 13e colonne du fichier d'import *****
+       77 DeviseImport pic X(3).
        77 ListeBanque-Eof pic 9.
        77 Reponse pic X.
        77 NoLigne pic 99.
@@ -109,10 +123,8 @@
            move 1 to Option.
            accept DateSysteme from date.
 
-      * Connexion à la base de données
-           MOVE
-             "Trusted_Connection=yes;Database=SCORPION;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
-             to cnxDb.
+      * Connexion à la base de données (chaine de connexion externalisee dans un fichier de controle)
+           perform LectureParametresConnexion.
 
            exec sql
                Connect using :CnxDb
@@ -125,6 +137,20 @@
                SET AUTOCOMMIT ON
            end-exec.
 
+      ***** Chaine de connexion externalisee dans un fichier de controle *****
+       LectureParametresConnexion.
+           MOVE
+             "Trusted_Connection=yes;Database=SCORPION;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
+             to cnxDb.
+           open input F-ParametresConnexion.
+           if ParametresConnexion-Status = "00" then
+               read F-ParametresConnexion
+                   not at end
+                       move E-ParametresConnexion to CNXDB
+               end-read
+               close F-ParametresConnexion
+           end-if.
+
        Menu-Trt.
            move 0 to Option.
            display menu-client.
@@ -175,6 +201,8 @@
 
       ******* Importation de la ligne  *************************************
        ImportationLigne.
+           move spaces to DeviseImport.
+
            unstring E-CLIENT delimited by ";" into
              Intitule of CLIENT
              Nom of CLIENT
@@ -188,6 +216,8 @@
              CleRIB of Compte
              Debit of Compte
              DerniereZone
+      ***** Devise optionnelle en 13e colonne : absente sur les anciens fichiers, DeviseImport reste a blanc (remis a blanc avant l'unstring) *****
+             DeviseImport
            end-unstring.
 
            unstring DerniereZone delimited by " " into
@@ -198,6 +228,13 @@
            divide 100 into Debit of COMPTE.
            divide Credit of COMPTE by 100 giving Credit of COMPTE.
 
+      ***** Devise du compte : EUR par defaut si la colonne n'est pas presente dans le fichier *****
+           if DeviseImport = spaces then
+               move "EUR" to Devise of COMPTE
+           else
+               move DeviseImport to Devise of COMPTE
+           end-if.
+
       **************** On recupère le client ******************************
            exec sql
                select CodeClient into :Client.CodeClient from client
@@ -238,6 +275,7 @@
                    ,RacineCompte
                    ,TypeCompte
                    ,CleRib
+                   ,Devise
                    ,Debit
                    ,Credit
                    ,CodeClient)
@@ -247,6 +285,7 @@
                    ,:Compte.RacineCompte
                    ,:Compte.TypeCompte
                    ,:Compte.CleRib
+                   ,:Compte.Devise
                    ,:Compte.Debit
                    ,:Compte.Credit
                    ,:Client.CodeClient)
