@@ -8,12 +8,22 @@
            "C:\Users\thoma\Downloads\ListeCompteClient.csv"
            organization is Line Sequential.
 
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+           select F-ParametresConnexion assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\ConnexionBDD.ini"
+           organization is line sequential
+           file status is ParametresConnexion-Status.
+
        data division.
        file section.
        FD F-CLIENT record varying from 0 to 255.
            01 E-CLIENT pic x(255).
 
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+       FD F-ParametresConnexion record varying from 0 to 255.
+           01 E-ParametresConnexion pic x(255).
+
        working-storage section.
+       77 ParametresConnexion-Status pic XX.
        01 CLIENT.
          10 CodeClient Pic X(36).
          10 Intitule SQL CHAR-VARYING (5).
@@ -28,6 +38,8 @@
          10 RacineCompte SQL CHAR(9).
          10 TypeCompte SQL CHAR-VARYING(2).
          10 ClesRib SQL CHAR-VARYING(2).
+      ***** Devise du compte, EUR par defaut pour les imports sans colonne devise *****
+         10 Devise SQL CHAR (3).
          10 Debit PIC 999999999999999999999V99.
          10 Credit PIC 999999999999999999999V99.
 
@@ -42,6 +54,8 @@
        77 Option pic 9.
        77 FinFichier pic 9.
        77 DerniereZone pic x(14).
+      ***** Devise optionnelle en 13e colonne du fichier d'import *****
+       77 DeviseImport pic X(3).
       *INCLURE BDD*
            77 CNXDB STRING.
            EXEC SQL
@@ -89,10 +103,8 @@
        Menu-Init.
            move 1 to Option.
            accept DateSysteme from date.
-      *CONNEXION BDD
-           MOVE
-             "trusted_Connection=yes;Database=SCORPION;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
-           TO CNXDB.
+      *CONNEXION BDD (chaine de connexion externalisee dans un fichier de controle)
+           perform LectureParametresConnexion.
            exec sql
                Connect using :CnxDb
            end-exec
@@ -103,7 +115,21 @@
              SET AUTOCOMMIT ON
            end-exec.
 
-        
+      ***** Chaine de connexion externalisee dans un fichier de controle *****
+       LectureParametresConnexion.
+           MOVE
+             "trusted_Connection=yes;Database=SCORPION;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
+           TO CNXDB.
+           open input F-ParametresConnexion.
+           if ParametresConnexion-Status = "00" then
+               read F-ParametresConnexion
+                   not at end
+                       move E-ParametresConnexion to CNXDB
+               end-read
+               close F-ParametresConnexion
+           end-if.
+
+
              Menu-Trt.
            move 0 to Option.
            display menu-client.
@@ -155,6 +181,8 @@
 
       ******* Importation de la ligne  *************************************
        ImportationLigne.
+           move spaces to DeviseImport.
+
            UNSTRING E-CLIENT delimited by ";" into
              Intitule OF CLIENT
              Nom OF CLIENT
@@ -168,6 +196,8 @@
              ClesRib OF COMPTE
              Debit OF COMPTE
              DerniereZone
+      ***** Devise optionnelle en 13e colonne : absente sur les anciens fichiers, DeviseImport reste a blanc (remis a blanc avant l'unstring) *****
+             DeviseImport
            end-unstring
 
            UNSTRING DerniereZone delimited by " " into
@@ -178,6 +208,13 @@
              Credit OF COMPTE
              Debit OF COMPTE
            end-divide
+
+      ***** Devise du compte : EUR par defaut si la colonne n'est pas presente dans le fichier *****
+           if DeviseImport = spaces then
+               move "EUR" to Devise of COMPTE
+           else
+               move DeviseImport to Devise of COMPTE
+           end-if.
       ************************************************************
       *DIVISE PAR 100 POUR PASSER DES CENTIMES A L'EURO (FACON 2)*
       *divide Credit of COMPTE by 100 giving Credit Of COMPTE*****
