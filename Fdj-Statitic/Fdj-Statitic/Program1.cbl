@@ -7,11 +7,28 @@
                select File-Euromillion assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\Fdj-Statistic\euromillions.txt"
                organization is line sequential.
 
+      ***** Fichier d'import des tirages Loto *****
+               select File-Loto assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\Fdj-Statistic\loto.txt"
+               organization is line sequential.
+
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+               select F-ParametresConnexion assign to "C:\Users\thoma\Desktop\Thomas\FormationCobol\exercices-travaux-Cobol\Fdj-Statistic\ConnexionBDD.ini"
+               organization is line sequential
+               file status is ParametresConnexion-Status.
+
        data division.
        file section.
        FD File-euromillion record varying from 0 to 255.
        01 File-euromillion-line pic x(255).
 
+      ***** Fichier d'import des tirages Loto *****
+       FD File-Loto record varying from 0 to 255.
+       01 File-Loto-line pic x(255).
+
+      ***** Fichier de parametres contenant la chaine de connexion SQL Server *****
+       FD F-ParametresConnexion record varying from 0 to 255.
+       01 E-ParametresConnexion pic x(255).
+
 
        working-storage section.
 
@@ -22,7 +39,11 @@
            EXEC SQL
              INCLUDE SQLDA
            END-EXEC.
-       
+
+      ***** Chaine de connexion SQL Server externalisee (fichier de parametres) *****
+       77 ParametresConnexion-Status pic XX.
+       77 ParametresConnexion-Trouve pic X.
+
        01 DateSysteme.
          10 Annee Pic 99.
          10 Mois Pic 99.
@@ -49,12 +70,70 @@
          10 numC1 pic 99.
          10 numC2 pic 99.
 
+      ***** Tirages Loto : mirroirent TirageEuromillionsTemp/TirageEuromillions, 5 numeros (1-49) + 1 numero chance (1-10) *****
+       01 TirageLotoTemp.
+         10 old_id pic 9(5).
+         10 date_complete SQL CHAR (10).
+         10 tirage_sans_nc SQL CHAR (14).
+         10 tirage_nc SQL CHAR (2).
+         10 jour pic 99.
+
+       01 TirageLoto.
+         10 id_tirage Pic X(36).
+         10 date_complete SQL CHAR (10).
+         10 mois pic 99.
+         10 annee pic 9(4).
+         10 tirage_complet SQL CHAR (20).
+         10 num1 pic 99.
+         10 num2 pic 99.
+         10 num3 pic 99.
+         10 num4 pic 99.
+         10 num5 pic 99.
+         10 numChance pic 99.
+
+      ***** Tables de frequence des numeros/etoiles Euromillions *****
+       01 TableFreqNumeros occurs 50.
+         10 FreqNumeroValeur pic 99.
+         10 FreqNumeroCompte pic 9(5).
+
+       01 TableFreqEtoiles occurs 12.
+         10 FreqEtoileValeur pic 99.
+         10 FreqEtoileCompte pic 9(5).
+
+       77 Statistique-i pic 99.
+       77 Statistique-j pic 99.
+       77 Statistique-Temp-Valeur pic 99.
+       77 Statistique-Temp-Compte pic 9(5).
+       77 Statistique-NoLigne pic 99.
+
+      ***** "Numeros en retard" : nombre de tirages ecoules depuis la derniere sortie de chaque numero/etoile *****
+       01 TableRetardNumeros occurs 50.
+         10 RetardNumeroValeur pic 99.
+         10 RetardNumeroCompte pic 9(5).
+
+       01 TableRetardEtoiles occurs 12.
+         10 RetardEtoileValeur pic 99.
+         10 RetardEtoileCompte pic 9(5).
+
+       77 Retard-i pic 99.
+       77 Retard-j pic 99.
+       77 Retard-Temp-Valeur pic 99.
+       77 Retard-Temp-Compte pic 9(5).
+       77 Retard-NoLigne pic 99.
+       77 Retard-DrawIndex pic 9(5).
+       77 Boucleur-Retard-Fetch pic 9.
+
        77 CouleurBackground Pic 99 value 8.
        77 CouleurForeground Pic 99 value 1.
 
       ***** Variables liès à l'affichage du menu général *****
        77 Boucleur-Affichage-MenuGeneral pic 99.
        77 Option-MenuGeneral pic 9.
+      ***** Argument de lancement en mode batch, meme convention que ModeBatch dans AideTest *****
+       77 ModeBatch pic X(20).
+      ***** Archivage/purge annuel des tirages Euromillions trop anciens *****
+       77 Archivage-Euromillions-CutoffAnnee pic 9(4).
+       77 Archivage-Euromillions-NbTirages pic 9(6).
 
       ***** Variables liès à l'affichage du menu Loto (Option 1 du menu général) *****
        77 Boucleur-Affichage-MenuLoto pic 99.
@@ -68,8 +147,34 @@
        77 Boucleur-Euromillions-Importation-FileToDB pic 9.
        77 Importation-Euromillions-DerniereZone pic x(2).
        77 Importation-Euromillions-LigneNo pic 9(6).
-       77 Importation-Euromillions-LigneNoDivide pic 9(6).
        77 Importation-Euromillions-Loading pic X(10) value all "-".
+      ***** Nombre total de lignes du fichier (pre-comptees a l'ouverture) et pourcentage de progression reel *****
+       77 Importation-Euromillions-LigneTotal pic 9(6).
+       77 Importation-Euromillions-Pourcentage pic 999.
+       77 Boucleur-Euromillions-ComptageLignes pic 9.
+
+      ***** Valeurs deja en base pour le tirage du jour, utilisees pour detecter une correction FDJ a l'import *****
+       01 Correction-Euromillions-AncienTirage.
+         10 Ancien-TirageComplet SQL CHAR(20).
+         10 Ancien-Num1 pic 99.
+         10 Ancien-Num2 pic 99.
+         10 Ancien-Num3 pic 99.
+         10 Ancien-Num4 pic 99.
+         10 Ancien-Num5 pic 99.
+         10 Ancien-NumC1 pic 99.
+         10 Ancien-NumC2 pic 99.
+
+      ***** Variables liès à l'importation du fichier Loto (Option 1 du sous-menu Loto) *****
+       77 Boucleur-Loto-Importation-FileToDB pic 9.
+       77 Importation-Loto-DerniereZone pic x(2).
+       77 Importation-Loto-LigneNo pic 9(6).
+       77 Importation-Loto-LigneNoDivide pic 9(6).
+       77 Importation-Loto-Loading pic X(10) value all "-".
+
+      ***** Variables liès à l'affichage des tirages Loto (Option 2 du sous-menu Loto) *****
+       77 Affichage-Loto-Tirage-NoLigne pic 99.
+       77 Boucleur-Loto-Liste-Tirage pic 9.
+       77 Loto-Liste-Tirage-ReponseOfUser pic X.
 
       ***** Variables liès à l'affichage des tirages Euromillions (Option 2 du sous-menu Euromillions) *****
        77 Affichage-Euromillions-Tirage-NoLigne pic 99.
@@ -79,7 +184,66 @@
       ***** Variables liès aux statistique Euromillions (Option 3 du sous-menu Euromillions) *****
        77 Euromillions-Statistique-ReponseOfUser pic X(4).
        77 Boucleur-Euromillions-Statistique pic X.
-       
+      ***** Boucle de parcours du curseur de tirages lors du calcul des frequences *****
+       77 Boucleur-Statistique-Fetch pic 9.
+      ***** Bornes de la periode arbitraire (mois/annee debut et fin) demandee avec "P" *****
+       77 Euromillions-Statistique-Periode-MoisDebut pic 99.
+       77 Euromillions-Statistique-Periode-AnneeDebut pic 9(4).
+       77 Euromillions-Statistique-Periode-MoisFin pic 99.
+       77 Euromillions-Statistique-Periode-AnneeFin pic 9(4).
+       77 Euromillions-Statistique-Periode-ValeurDebut pic 9(6).
+       77 Euromillions-Statistique-Periode-ValeurFin pic 9(6).
+
+      ***** Variables liees au calcul des probabilites Euromillions (Option 4 du sous-menu Euromillions) *****
+       77 Combi-N pic 99.
+       77 Combi-K pic 99.
+       77 Combi-i pic 99.
+       77 Combi-Result pic 9(12).
+       77 Probalites-Total pic 9(12).
+       77 Probalites-Ways pic 9(12).
+       77 Probalites-C5K pic 9(12).
+       77 Probalites-C45 pic 9(12).
+       77 Probalites-C2J pic 9(12).
+       77 Probalites-C10 pic 9(12).
+       77 Probalites-Odds pic 9(12).
+       77 Probalites-k pic 9.
+       77 Probalites-j pic 9.
+       77 Probalites-NoLigne pic 99.
+       77 Probalites-ReponseOfUser pic X.
+
+      ***** Variables liees a "Mes numeros" : verification des numeros joues sur tout l'historique *****
+       01 MesNumeros-Saisie occurs 5.
+         10 MesNumeros-Valeur pic 99.
+       01 MesNumeros-Etoiles occurs 2.
+         10 MesNumeros-EtoileValeur pic 99.
+       01 MesNumeros-Loto-Saisie occurs 5.
+         10 MesNumeros-Loto-Valeur pic 99.
+       77 MesNumeros-Loto-Chance pic 99.
+
+       01 DrawNumeros-Table occurs 5.
+         10 DrawNumero-Valeur pic 99.
+       01 DrawEtoiles-Table occurs 2.
+         10 DrawEtoile-Valeur pic 99.
+       01 DrawLotoNumeros-Table occurs 5.
+         10 DrawLotoNumero-Valeur pic 99.
+
+      ***** Index 1 a 6 = 0 a 5 bons numeros, index 1 a 3 = 0 a 2 bonnes etoiles *****
+       01 MesNumeros-MatchTable occurs 6.
+         10 MesNumeros-MatchTableCompte pic 9(6).
+       01 MesNumeros-EtoileMatchTable occurs 3.
+         10 MesNumeros-EtoileMatchTableCompte pic 9(6).
+       01 MesNumeros-LotoMatchTable occurs 6.
+         10 MesNumeros-LotoMatchTableCompte pic 9(6).
+       77 MesNumeros-ChanceMatchCount pic 9(6).
+       77 MesNumeros-ChanceMatch pic 9.
+
+       77 MesNumeros-i pic 9.
+       77 MesNumeros-j pic 9.
+       77 MesNumeros-MatchCount pic 9.
+       77 MesNumeros-MatchEtoileCount pic 9.
+       77 MesNumeros-LigneHit pic 99.
+       77 MesNumeros-ReponseOfUser pic X.
+
 
        screen section.
 
@@ -133,7 +297,8 @@
          10 line 9 col 10 value "- 2 - Liste des tirages .........................".
          10 line 10 col 10 value "- 3 - Statistiques des numeros et tirages ......".
          10 line 11 col 10 value "- 4 - Calcul des probalites ....................".
-         10 line 12 col 10 value "- 5 - Retour au Menu general ...................".
+         10 line 12 col 10 value "- 5 - Mes numeros (verification sur l'historique) :".
+         10 line 13 col 10 value "- 6 - Retour au Menu general ...................".
          10 line 14 col 30 value "Choix de votre option :".
          10 line 14 col 54 from Option-MenuEuromillions.
 
@@ -159,6 +324,27 @@
          10 line 1 Col 1 ERASE EOL.
          10 LINE 6 Col 1 ERASE EOS.
 
+      ***************************************************************************************************
+      ***** Structure de données de l'affichage "Liste tirage" Loto (option 2 du sous-menu Loto) *****
+      ***************************************************************************************************
+       01 Loto-Affichage-ListeTirage-Header background-color is CouleurBackground blink foreground-color is CouleurForeground.
+         10 line 3 col 25 value "Tirages Loto".
+         10 line 4 col 1 pic x(80) value all "_".
+         10 line 5 col 1 background-color is CouleurForeground foreground-color is CouleurBackground pic X(80) VALUE "    Date           Num1    Num2    Num3    Num4    Num5    Chance".
+
+       01 Loto-Affichage-ListeTirage-Body background-color is CouleurBackground blink foreground-color is CouleurForeground.
+         10 line Affichage-Loto-Tirage-NoLigne col 3 from date_complete of TirageLoto.
+         10 line Affichage-Loto-Tirage-NoLigne col 21 from num1 of TirageLoto.
+         10 line Affichage-Loto-Tirage-NoLigne col 29 from num2 of TirageLoto.
+         10 line Affichage-Loto-Tirage-NoLigne col 37 from num3 of TirageLoto.
+         10 line Affichage-Loto-Tirage-NoLigne col 45 from num4 of TirageLoto.
+         10 line Affichage-Loto-Tirage-NoLigne col 53 from num5 of TirageLoto.
+         10 line Affichage-Loto-Tirage-NoLigne col 61 from numChance of TirageLoto.
+
+       01 Loto-Affichage-ListeTirage-Footer background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line 1 Col 1 ERASE EOL.
+         10 LINE 6 Col 1 ERASE EOS.
+
        01 Euromillions-Affichage-Statistique-Header background-color is CouleurBackground blink foreground-color is CouleurForeground.
          10 line 3 col 25 value "Statistiques Euromillions".
          10 line 4 col 1 pic x(80) value all "-".
@@ -173,6 +359,64 @@
       *  10 line Affichage-Euromillions-Tirage-NoLigne col 61 from numC1 of TirageEuromillions.
       *  10 line Affichage-Euromillions-Tirage-NoLigne col 70 from numC2 of TirageEuromillions.
 
+      ***** Affichage de la table de frequence des numeros/etoiles, classee du plus au moins frequent *****
+       01 Euromillions-Statistique-Freq-Header background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line 6 col 1 pic x(80) value "    Numero     Nb sorties          Etoile      Nb sorties".
+
+       01 Euromillions-Statistique-Freq-Ligne background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line Statistique-NoLigne col 5 from FreqNumeroValeur(Statistique-i).
+         10 line Statistique-NoLigne col 18 from FreqNumeroCompte(Statistique-i).
+         10 line Statistique-NoLigne col 38 from FreqEtoileValeur(Statistique-i).
+         10 line Statistique-NoLigne col 51 from FreqEtoileCompte(Statistique-i).
+
+      ***** Au-dela de 12 lignes la colonne etoile n'a plus d'entree (table de 12 elements), on n'affiche alors que le numero *****
+       01 Euromillions-Statistique-Freq-LigneNumeroSeul background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line Statistique-NoLigne col 5 from FreqNumeroValeur(Statistique-i).
+         10 line Statistique-NoLigne col 18 from FreqNumeroCompte(Statistique-i).
+
+      ***** Affichage des "numeros en retard", classee du plus au moins en retard *****
+       01 Euromillions-Statistique-Retard-Header background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line 6 col 1 pic x(80) value "    Numero     Tirages de retard    Etoile      Tirages de retard".
+
+       01 Euromillions-Statistique-Retard-Ligne background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line Retard-NoLigne col 5 from RetardNumeroValeur(Retard-i).
+         10 line Retard-NoLigne col 18 from RetardNumeroCompte(Retard-i).
+         10 line Retard-NoLigne col 42 from RetardEtoileValeur(Retard-i).
+         10 line Retard-NoLigne col 55 from RetardEtoileCompte(Retard-i).
+
+      ***** Au-dela de 12 lignes la colonne etoile n'a plus d'entree (table de 12 elements), on n'affiche alors que le numero *****
+       01 Euromillions-Statistique-Retard-LigneNumeroSeul background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line Retard-NoLigne col 5 from RetardNumeroValeur(Retard-i).
+         10 line Retard-NoLigne col 18 from RetardNumeroCompte(Retard-i).
+
+      ***** Affichage de la table des probabilites de gain Euromillions *****
+       01 Euromillions-Affichage-Probalites-Header background-color is CouleurBackground blink foreground-color is CouleurForeground.
+         10 line 3 col 25 value "Probabilites Euromillions".
+         10 line 4 col 1 pic x(80) value all "-".
+         10 line 5 col 1 background-color is CouleurForeground foreground-color is CouleurBackground pic X(80) VALUE "    Bons numeros   Bonnes etoiles          1 chance sur".
+
+       01 Euromillions-Affichage-Probalites-Ligne background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line Probalites-NoLigne col 8 from Probalites-k.
+         10 line Probalites-NoLigne col 26 from Probalites-j.
+         10 line Probalites-NoLigne col 48 from Probalites-Odds.
+
+      ***** Affichage des tirages ou "Mes numeros" a fait un bon score, Euromillions et Loto *****
+       01 MesNumeros-Affichage-Hit-Header background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line 7 col 1 pic x(80) value "    Date             Numeros corrects   Etoiles correctes".
+
+       01 MesNumeros-Affichage-Hit-Ligne background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line MesNumeros-LigneHit col 5 from date_complete of TirageEuromillions.
+         10 line MesNumeros-LigneHit col 27 from MesNumeros-MatchCount.
+         10 line MesNumeros-LigneHit col 50 from MesNumeros-MatchEtoileCount.
+
+       01 MesNumeros-Affichage-HitLoto-Header background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line 6 col 1 pic x(80) value "    Date             Numeros corrects   Chance correcte".
+
+       01 MesNumeros-Affichage-HitLoto-Ligne background-color is CouleurBackground foreground-color is CouleurForeground.
+         10 line MesNumeros-LigneHit col 5 from date_complete of TirageLoto.
+         10 line MesNumeros-LigneHit col 27 from MesNumeros-MatchCount.
+         10 line MesNumeros-LigneHit col 50 from MesNumeros-ChanceMatch.
+
 
        procedure division.
 
@@ -183,11 +427,22 @@
       *************************************************************************************************************
        Affichage-MenuGeneral.
            perform Affichage-MenuGeneral-Init.
-           perform Affichage-MenuGeneral-Trt until Boucleur-Affichage-MenuGeneral = 1.
+      ***** Mode batch : archivage/purge annuel lance depuis un scheduler, sans le menu ecran *****
+           if ModeBatch(1:7) = "ARCHIVE" then
+               move ModeBatch(8:4) to Archivage-Euromillions-CutoffAnnee
+               perform Euromillions-Archivage-Tirages
+           else
+               perform Affichage-MenuGeneral-Trt until Boucleur-Affichage-MenuGeneral = 1
+           end-if.
            perform Affichage-MenuGeneral-Fin.
 
        Affichage-MenuGeneral-Init.
-           
+
+      ***** Recuperation de l'argument de lancement (mode batch) depuis la ligne de commande *****
+      ***** (lu avant la connexion BDD pour que DB-Connection puisse juger s'il faut afficher un avertissement a l'ecran) *****
+           move spaces to ModeBatch.
+           accept ModeBatch from command-line.
+
            perform DB-Connection.
            move 0 to Boucleur-Affichage-MenuGeneral.
            accept DateSysteme from date.
@@ -225,7 +480,7 @@
        Affichage-MenuLoto-Trt.
            display General-Header-Infos.
            display MenuLoto.
-           accept DateSysteme from date.
+           accept Option-MenuLoto line 14 col 54.
            evaluate Option-MenuLoto
                when 1
                    perform Loto-Importation-FileToDB
@@ -272,8 +527,10 @@
                when 4
                    perform Euromillion-Probalites
                when 5
+                   perform Euromillions-MesNumeros
+               when 6
                    move 1 to Boucleur-Affichage-MenuEuromillions
-               when other 
+               when other
                    continue
            end-evaluate.
 
@@ -296,8 +553,200 @@
       *************************************************************************************************************
       *************************************************************************************************************
 
+      ******************************************************************************************************************
+      *================================================================================================================*
+      ************ Loto : Importation du fichier vers BDD (Option 1 du Sous-Menu Loto) ******************
+      *================================================================================================================*
+      ******************************************************************************************************************
        Loto-Importation-FileToDB.
+           perform Loto-Importation-FileToDB-Init.
+           perform Loto-Importation-FileToDB-Trt until Boucleur-Loto-Importation-FileToDB = 1.
+           perform Loto-Importation-FileToDB-Fin.
+
+       Loto-Importation-FileToDB-Init.
+           move 0 to Boucleur-Loto-Importation-FileToDB.
+           move 0 to Importation-Loto-ligneNo.
+           open input File-Loto.
+
+       Loto-Importation-FileToDB-Trt.
+           read File-Loto
+               at end
+                   move 1 to Boucleur-Loto-Importation-FileToDB
+               not at end
+                   perform Loto-Importation-LigneOfFile
+           end-read.
+       Loto-Importation-FileToDB-Fin.
+           close File-Loto.
+
+      ******************************************************************************
+      ******************* Loto-Importation-LigneOfFile ***************
+      ******************************************************************************
+       Loto-Importation-LigneOfFile.
+           add 1 to Importation-Loto-ligneNo.
+
+      ***** Casse le ligne aux délimiteurs *****
+      ***** On enferme les différentes partie dans les endroits respectifs *****
+           unstring File-Loto-line delimited by ";" into
+             old_id of TirageLotoTemp
+             date_complete of TirageLotoTemp
+             tirage_sans_nc of TirageLotoTemp
+             tirage_nc of TirageLotoTemp
+           end-unstring.
+
+           unstring date_complete of TirageLotoTemp delimited by "/" into
+             jour of TirageLotoTemp
+             mois of TirageLoto
+             annee of TirageLoto
+           end-unstring.
+
+           unstring tirage_sans_nc of TirageLotoTemp delimited by "-" into
+             num1 of TirageLoto
+             num2 of TirageLoto
+             num3 of TirageLoto
+             num4 of TirageLoto
+             Importation-Loto-DerniereZone
+           end-unstring.
+
+           unstring Importation-Loto-DerniereZone delimited by " " into
+             num5 of TirageLoto
+           end-unstring.
+
+           unstring tirage_nc of TirageLotoTemp delimited by " " into
+             numChance of TirageLoto
+           end-unstring.
+      ***** Concatenation pour avoir le tirage Complet *****
+           string tirage_sans_nc of TirageLotoTemp "/" tirage_nc of TirageLotoTemp into tirage_complet of TirageLoto.
+      ***** On recherche l'id du tirage dans la bdd du tirage actuel du doc *****
+           exec sql
+              select id_tirage into :TirageLoto.id_tirage
+              from TiragesLoto
+              where date_complete = :TirageLotoTemp.date_complete
+           end-exec.
+      ***** Si il n'existe pas et qu'il n'y a pas d'erreur *****
+           if (sqlcode <> 0 and sqlcode <> 1) then
+      ***** On met en place le chargement pendant l'importation *****
+               divide Importation-Loto-ligneNo by 160 giving Importation-Loto-LigneNoDivide
+               if Importation-Loto-ligneNo = 1 then
+                   display "IMPORTATION EN COURS" line 24 col 2
+               end-if
+               evaluate Importation-Loto-LigneNoDivide
+                   when = 1
+                       display Importation-Loto-Loading line 24 col 25
+                   when = 3
+                       display Importation-Loto-Loading line 24 col 35
+                   When = 5
+                       display Importation-Loto-Loading line 24 col 45
+                   when = 8
+                       display Importation-Loto-Loading line 24 col 55
+               end-evaluate
+      ***** Si il n'y a pas d'erreur et que l'id du tirage n'est pas trouvé en BDD, on l'enregistre en base *****
+               exec sql
+                   select newid() into :TirageLoto.id_tirage
+               end-exec
+               exec sql
+                   INSERT INTO [dbo].TiragesLoto (id_tirage, date_complete, mois, annee, tirage_complet, num1, num2, num3, num4, num5, numChance)
+                   VALUES (:TirageLoto.id_tirage, :TirageLotoTemp.date_complete, :TirageLoto.mois, :TirageLoto.annee,
+                           :TirageLoto.tirage_complet, :TirageLoto.num1, :TirageLoto.num2, :TirageLoto.num3,
+                           :TirageLoto.num4, :TirageLoto.num5, :TirageLoto.numChance)
+               end-exec
+           end-if.
+
+      ******************************************************************************************************************
+      *================================================================================================================*
+      ******************** Loto : Liste des tirages (Option 2 du Sous-Menu Loto) *************************
+      *================================================================================================================*
+      ******************************************************************************************************************
        Loto-Liste-Tirages.
+           perform Loto-Liste-Tirages-Init.
+           perform Loto-Liste-Tirages-Trt until Boucleur-Loto-Liste-Tirage = 1.
+           perform Loto-Liste-Tirages-Fin.
+
+       Loto-Liste-Tirages-Init.
+           move 0 to Boucleur-Loto-Liste-Tirage.
+
+           move 6 to Affichage-Loto-Tirage-NoLigne.
+
+           display General-Header-Infos.
+           display Loto-Affichage-ListeTirage-Header.
+
+      ***** Declaration du curseur *****
+           exec sql
+              declare Cursor-Loto-ListeTirage cursor for
+                  select date_complete, num1, num2, num3, num4, num5, numChance
+                  from TiragesLoto
+                  Order by annee DESC, mois DESC, date_complete DESC
+          end-exec.
+
+      ***** Ouverture du curseur *****
+           exec sql
+               open Cursor-Loto-ListeTirage
+           End-exec.
+
+       Loto-Liste-Tirages-Trt.
+      ***** On recupere le resultat(la ligne) que le pointeur cible *****
+           exec sql
+               fetch Cursor-Loto-ListeTirage into :TirageLoto.date_complete,
+               :TirageLoto.num1,
+               :TirageLoto.num2,
+               :TirageLoto.num3,
+               :TirageLoto.num4,
+               :TirageLoto.num5,
+               :TirageLoto.numChance
+           end-exec.
+      ***** Si il y a un resultat, on passe sur le perform AffichageLigne *****
+           if SqlCode = 0 or SqlCode = 1 then
+               perform Loto-ListeTirage-Affichage-LigneCompte
+      ***** Sinon on affiche la fin *****
+           else
+               move 1 to Boucleur-Loto-Liste-Tirage
+               display "Fin de la liste des tirages - Tapez Entree " line 23 col 2 with no advancing
+               accept Loto-Liste-Tirage-ReponseOfUser
+           End-if.
+
+       Loto-Liste-Tirages-Fin.
+           exec sql
+      ***** On referme le cursor *****
+               close Cursor-Loto-ListeTirage
+           end-exec.
+
+      ****************************************************************************************
+      ******************* Loto-ListeTirage-Affichage-LigneCompte ***************
+      ****************************************************************************************
+       Loto-ListeTirage-Affichage-LigneCompte.
+           perform Loto-ListeTirage-Affichage-LigneCompte-Init.
+           perform Loto-ListeTirage-Affichage-LigneCompte-Trt.
+           perform Loto-ListeTirage-Affichage-LigneCompte-Fin.
+       Loto-ListeTirage-Affichage-LigneCompte-Init.
+      ***** Affichage de la ligne courante *****
+           add 1 to Affichage-Loto-Tirage-NoLigne.
+           move " " to Loto-Liste-Tirage-ReponseOfUser.
+           display Loto-Affichage-ListeTirage-Body.
+       Loto-ListeTirage-Affichage-LigneCompte-Trt.
+      ***** * Choix des option "suivante" "précédent" "Menu" en bas de page *****
+           if Affichage-Loto-Tirage-NoLigne = 21 then
+               display "Page [S]uivant - [M]enu : " blink line 23 col 2 blank line with no advancing
+               accept Loto-Liste-Tirage-ReponseOfUser col 28 line 23
+
+      ***** Si on arrête, on positionne la fin de fichier *****
+               if Loto-Liste-Tirage-ReponseOfUser = "m" then
+                   move "M" to Loto-Liste-Tirage-ReponseOfUser
+               end-if
+               if Loto-Liste-Tirage-ReponseOfUser = "s" then
+                   move "S" to Loto-Liste-Tirage-ReponseOfUser
+               end-if
+
+               evaluate Loto-Liste-Tirage-ReponseOfUser
+                   when "S"
+                       move 5 to Affichage-Loto-Tirage-NoLigne
+                       display Loto-Affichage-ListeTirage-Footer
+                   when other
+                       move 1 to Boucleur-Loto-Liste-Tirage
+               end-evaluate
+           end-if.
+       Loto-ListeTirage-Affichage-LigneCompte-Fin.
+           continue.
+
+      ***** Statistiques et probabilites Loto : restent a construire, memes stubs qu'avant *****
        Loto-Statistique.
        Loto-Probalites.
 
@@ -330,8 +779,24 @@
        Euromillions-Importation-FileToDB-Init.
            move 0 to Boucleur-Euromillions-Importation-FileToDB.
            move 0 to Importation-Euromillions-ligneNo.
+      ***** Pre-comptage du nombre de lignes du fichier pour une barre de progression proportionnelle a sa taille reelle *****
+           perform Euromillions-Importation-ComptageLignes.
            open input File-Euromillion.
 
+       Euromillions-Importation-ComptageLignes.
+           move 0 to Importation-Euromillions-LigneTotal.
+           move 0 to Boucleur-Euromillions-ComptageLignes.
+           open input File-Euromillion.
+           perform until Boucleur-Euromillions-ComptageLignes = 1
+               read File-Euromillion
+                   at end
+                       move 1 to Boucleur-Euromillions-ComptageLignes
+                   not at end
+                       add 1 to Importation-Euromillions-LigneTotal
+               end-read
+           end-perform.
+           close File-Euromillion.
+
        Euromillions-Importation-FileToDB-Trt.
            read File-Euromillion
                at end
@@ -394,31 +859,63 @@
            end-exec.
       ***** Si il existe et qu'il n'y a pas d'erreur *****
            if (sqlcode <> 0 and sqlcode <> 1) then
-      ***** On met en place le chargement pendant l'importation *****
-               divide Importation-Euromillions-ligneNo by 160 giving Importation-Euromillions-LigneNoDivide
+      ***** On met en place le chargement pendant l'importation, proportionnellement a la taille reelle du fichier *****
+               compute Importation-Euromillions-Pourcentage = (Importation-Euromillions-ligneNo * 100) / Importation-Euromillions-LigneTotal
                if Importation-Euromillions-ligneNo = 1 then
                    display "IMPORTATION EN COURS" line 24 col 2
                end-if
-               evaluate Importation-Euromillions-LigneNoDivide
-                   when = 1
-                       display Importation-Euromillions-Loading line 24 col 25
-                   when = 3
-                       display Importation-Euromillions-Loading line 24 col 35
-                   When = 5
-                       display Importation-Euromillions-Loading line 24 col 45
-                   when = 8
-                       display Importation-Euromillions-Loading line 24 col 55
-               end-evaluate
+               if Importation-Euromillions-Pourcentage >= 10 then
+                   display Importation-Euromillions-Loading line 24 col 25
+               end-if
+               if Importation-Euromillions-Pourcentage >= 35 then
+                   display Importation-Euromillions-Loading line 24 col 35
+               end-if
+               if Importation-Euromillions-Pourcentage >= 60 then
+                   display Importation-Euromillions-Loading line 24 col 45
+               end-if
+               if Importation-Euromillions-Pourcentage >= 85 then
+                   display Importation-Euromillions-Loading line 24 col 55
+               end-if
       ***** Si il n'y a pas d'erreur et que l'id du tirage n'est pas trouvé en BDD, on l'enregistre en base *****
            exec sql
                    select newid() into :TirageEuromillions.id_tirage
                end-exec
+      ***** old_id de la ligne source conserve comme colonne de tracabilite sur TiragesEuromillions *****
                exec sql
-                   INSERT INTO [dbo].TiragesEuromillions (id_tirage, date_complete, mois, annee, tirage_complet, num1, num2, num3, num4, num5, numC1, numC2)
-                   VALUES (:TirageEuromillions.id_tirage, :TirageEuromillionsTemp.date_complete, :TirageEuromillions.mois, :TirageEuromillions.annee,
+                   INSERT INTO [dbo].TiragesEuromillions (id_tirage, old_id, date_complete, mois, annee, tirage_complet, num1, num2, num3, num4, num5, numC1, numC2)
+                   VALUES (:TirageEuromillions.id_tirage, :TirageEuromillionsTemp.old_id, :TirageEuromillionsTemp.date_complete, :TirageEuromillions.mois, :TirageEuromillions.annee,
                            :TirageEuromillions.tirage_complet, :TirageEuromillions.num1, :TirageEuromillions.num2, :TirageEuromillions.num3,
                            :TirageEuromillions.num4, :TirageEuromillions.num5, :TirageEuromillions.numC1, :TirageEuromillions.numC2)
                end-exec
+      ***** Si le tirage existe deja, on verifie si la FDJ a publie une correction depuis le dernier import *****
+           else
+               exec sql
+                   select tirage_complet, num1, num2, num3, num4, num5, numC1, numC2
+                   into :Ancien-TirageComplet, :Ancien-Num1, :Ancien-Num2, :Ancien-Num3, :Ancien-Num4, :Ancien-Num5, :Ancien-NumC1, :Ancien-NumC2
+                   from TiragesEuromillions
+                   where id_tirage = :TirageEuromillions.id_tirage
+               end-exec
+               if (Ancien-Num1 <> num1 of TirageEuromillions) or (Ancien-Num2 <> num2 of TirageEuromillions)
+                  or (Ancien-Num3 <> num3 of TirageEuromillions) or (Ancien-Num4 <> num4 of TirageEuromillions)
+                  or (Ancien-Num5 <> num5 of TirageEuromillions) or (Ancien-NumC1 <> numC1 of TirageEuromillions)
+                  or (Ancien-NumC2 <> numC2 of TirageEuromillions) then
+      ***** La FDJ a corrige ce tirage : on met a jour la ligne et on historise l'ancien/nouveau tirage *****
+      ***** old_id de la ligne source corrigee egalement remis a jour *****
+                   exec sql
+                       UPDATE TiragesEuromillions
+                       SET old_id = :TirageEuromillionsTemp.old_id, tirage_complet = :TirageEuromillions.tirage_complet, num1 = :TirageEuromillions.num1, num2 = :TirageEuromillions.num2,
+                           num3 = :TirageEuromillions.num3, num4 = :TirageEuromillions.num4, num5 = :TirageEuromillions.num5,
+                           numC1 = :TirageEuromillions.numC1, numC2 = :TirageEuromillions.numC2
+                       WHERE id_tirage = :TirageEuromillions.id_tirage
+                   end-exec
+                   exec sql
+                       INSERT INTO HistoriqueTirageEuromillions
+                           (id_tirage, date_complete, AncienTirage, NouveauTirage, DateCorrection)
+                       VALUES
+                           (:TirageEuromillions.id_tirage, :TirageEuromillionsTemp.date_complete, :Ancien-TirageComplet,
+                            :TirageEuromillions.tirage_complet, getdate())
+                   end-exec
+               end-if
            end-if.
 
       ******************************************************************************************************************
@@ -532,8 +1029,9 @@
            move " " to Euromillions-Statistique-ReponseOfUser.
            display General-Header-Infos.
            display Euromillions-Affichage-Statistique-Header.
-           display "Tapez [R] pour Retour, [A] pour ALL ou directement l'annee souhaitee: " line 7 col 2.
-      *    display "Choisissez les statistiques [T]irages ou les statistiques [N]umeros :" line 7 col 2.
+      ***** "P" permet de demander une periode arbitraire (mois/annee debut et fin) au lieu d'une seule annee *****
+      ***** "O" affiche les numeros/etoiles en retard, classes du plus au moins en retard *****
+           display "Tapez [R] Retour, [A] ALL, [P] Periode, [O] Numeros en retard ou l'annee souhaitee: " line 7 col 2.
            accept Euromillions-Statistique-ReponseOfUser line 7 col 73.
 
            if Euromillions-Statistique-ReponseOfUser = "r" then
@@ -542,15 +1040,24 @@
            if Euromillions-Statistique-ReponseOfUser = "a" then
                move "A" to Euromillions-Statistique-ReponseOfUser
            end-if.
+           if Euromillions-Statistique-ReponseOfUser = "p" then
+               move "P" to Euromillions-Statistique-ReponseOfUser
+           end-if.
+           if Euromillions-Statistique-ReponseOfUser = "o" then
+               move "O" to Euromillions-Statistique-ReponseOfUser
+           end-if.
            if Euromillions-Statistique-ReponseOfUser is not numeric
                move 1 to Boucleur-Euromillions-Statistique
            else
                if Euromillions-Statistique-ReponseOfUser is numeric
+                   move 1 to Boucleur-Euromillions-Statistique
                    evaluate Euromillions-Statistique-ReponseOfUser
+                       when > Annee of Datesysteme
+                           continue
                        when >= 2004
                            perform Euromillions-Statistique-ByYear
-                       when > Annee of Datesysteme
-                           move 1 to Boucleur-Euromillions-Statistique
+                       when other
+                           continue
                    end-evaluate
                end-if
            end-if.
@@ -560,16 +1067,26 @@
                    move 1 to Boucleur-Euromillions-Statistique
                when "A"
                    perform Euromillions-Statistique-AllPeriode
+      ***** Periode arbitraire entre deux mois/annees, sans etre confine a une seule annee civile *****
+               when "P"
+                   perform Euromillions-Statistique-Periode-Saisie
+                   perform Euromillions-Statistique-ByPeriode
+      ***** Numeros/etoiles en retard, distinct de la simple frequence *****
+               when "O"
+                   perform Euromillions-Statistique-Retard
            end-evaluate.
 
        Euromillions-Statistique-Trt.
        Euromillions-Statistique-Fin.
 
+      ***** Calcul et affichage de la table de frequence des numeros/etoiles sur une annee donnee *****
        Euromillions-Statistique-ByYear.
            perform Euromillions-Statistique-ByYear-Init.
-           perform Euromillions-Statistique-ByYear-Trt.
+           perform Euromillions-Statistique-ByYear-Trt until Boucleur-Statistique-Fetch = 1.
            perform Euromillions-Statistique-ByYear-Fin.
        Euromillions-Statistique-ByYear-Init.
+           move 0 to Boucleur-Statistique-Fetch.
+           perform Statistique-InitTables.
            exec sql
               declare Cursor-Euromillions-ListeTirageByYear cursor for
                   select date_complete, num1, num2, num3, num4, num5, numC1, numC2
@@ -592,54 +1109,694 @@
                :TirageEuromillions.numC1,
                :TirageEuromillions.numC2
            end-exec.
-      ***** Si il y a un resultat, on passe sur le perform AffichageLigne *****
+      ***** Si il y a un resultat, on tallye le tirage dans les tables de frequence *****
            if SqlCode = 0 or SqlCode = 1 then
-               display "ok" line 24 col 4
-               accept Boucleur-Affichage-MenuEuromillions
-      ***** Sinon on affiche la fin *****
+               perform Statistique-TallyTirage
+      ***** Sinon on a parcouru tous les tirages de l'annee *****
            else
-               move 1 to Boucleur-Euromillions-Liste-Tirage
-               display "Fin de la liste des tirages - Tapez Entree " line 23 col 2 with no advancing
-               accept Euromillions-Liste-Tirage-ReponseOfUser
+               move 1 to Boucleur-Statistique-Fetch
            End-if.
        Euromillions-Statistique-ByYear-Fin.
-           continue.
+           exec sql
+               close Cursor-Euromillions-ListeTirageByYear
+           end-exec.
+           perform Statistique-TriNumeros.
+           perform Statistique-TriEtoiles.
+           perform Statistique-AffichageTable.
 
        Euromillions-ListeTirageByYear-Affichage-LigneCompte.
+
+      ***** Saisie des bornes mois/annee de la periode arbitraire *****
+       Euromillions-Statistique-Periode-Saisie.
+           display "Mois/Annee de debut (MM AAAA) : " line 9 col 2.
+           accept Euromillions-Statistique-Periode-MoisDebut line 9 col 35.
+           accept Euromillions-Statistique-Periode-AnneeDebut line 9 col 38.
+           display "Mois/Annee de fin   (MM AAAA) : " line 10 col 2.
+           accept Euromillions-Statistique-Periode-MoisFin line 10 col 35.
+           accept Euromillions-Statistique-Periode-AnneeFin line 10 col 38.
+           compute Euromillions-Statistique-Periode-ValeurDebut = (Euromillions-Statistique-Periode-AnneeDebut * 100) + Euromillions-Statistique-Periode-MoisDebut.
+           compute Euromillions-Statistique-Periode-ValeurFin = (Euromillions-Statistique-Periode-AnneeFin * 100) + Euromillions-Statistique-Periode-MoisFin.
+
+      ***** Calcul et affichage de la table de frequence des numeros/etoiles sur une periode mois/annee arbitraire *****
+       Euromillions-Statistique-ByPeriode.
+           perform Euromillions-Statistique-ByPeriode-Init.
+           perform Euromillions-Statistique-ByPeriode-Trt until Boucleur-Statistique-Fetch = 1.
+           perform Euromillions-Statistique-ByPeriode-Fin.
+       Euromillions-Statistique-ByPeriode-Init.
+           move 0 to Boucleur-Statistique-Fetch.
+           perform Statistique-InitTables.
+           exec sql
+              declare Cursor-Euromillions-ListeTirageByPeriode cursor for
+                  select date_complete, num1, num2, num3, num4, num5, numC1, numC2
+                  from TiragesEuromillions
+                  Where (annee * 100 + mois) between :Euromillions-Statistique-Periode-ValeurDebut and :Euromillions-Statistique-Periode-ValeurFin
+                  Order by annee DESC, mois DESC, date_complete DESC
+          end-exec.
+           exec sql
+             open Cursor-Euromillions-ListeTirageByPeriode
+           end-exec.
+       Euromillions-Statistique-ByPeriode-Trt.
+           exec sql
+               fetch Cursor-Euromillions-ListeTirageByPeriode
+               into :TirageEuromillions.date_complete,
+               :TirageEuromillions.num1,
+               :TirageEuromillions.num2,
+               :TirageEuromillions.num3,
+               :TirageEuromillions.num4,
+               :TirageEuromillions.num5,
+               :TirageEuromillions.numC1,
+               :TirageEuromillions.numC2
+           end-exec.
+      ***** Si il y a un resultat, on tallye le tirage dans les tables de frequence *****
+           if SqlCode = 0 or SqlCode = 1 then
+               perform Statistique-TallyTirage
+      ***** Sinon on a parcouru tous les tirages de la periode *****
+           else
+               move 1 to Boucleur-Statistique-Fetch
+           End-if.
+       Euromillions-Statistique-ByPeriode-Fin.
+           exec sql
+               close Cursor-Euromillions-ListeTirageByPeriode
+           end-exec.
+           perform Statistique-TriNumeros.
+           perform Statistique-TriEtoiles.
+           perform Statistique-AffichageTable.
+
+      ***** Calcul et affichage de la table de frequence des numeros/etoiles sur toute la periode *****
        Euromillions-Statistique-AllPeriode.
            perform Euromillions-Statistique-AllPeriode-Init.
-           perform Euromillions-Statistique-AllPeriode-Trt.
+           perform Euromillions-Statistique-AllPeriode-Trt until Boucleur-Statistique-Fetch = 1.
            perform Euromillions-Statistique-AllPeriode-Fin.
 
        Euromillions-Statistique-AllPeriode-Init.
+           move 0 to Boucleur-Statistique-Fetch.
+           perform Statistique-InitTables.
+           exec sql
+              declare Cursor-Euromillions-StatistiqueAllPeriode cursor for
+                  select date_complete, num1, num2, num3, num4, num5, numC1, numC2
+                  from TiragesEuromillions
+                  Order by annee DESC, mois DESC, date_complete DESC
+          end-exec.
+           exec sql
+             open Cursor-Euromillions-StatistiqueAllPeriode
+           end-exec.
        Euromillions-Statistique-AllPeriode-Trt.
+           exec sql
+               fetch Cursor-Euromillions-StatistiqueAllPeriode
+               into :TirageEuromillions.date_complete,
+               :TirageEuromillions.num1,
+               :TirageEuromillions.num2,
+               :TirageEuromillions.num3,
+               :TirageEuromillions.num4,
+               :TirageEuromillions.num5,
+               :TirageEuromillions.numC1,
+               :TirageEuromillions.numC2
+           end-exec.
+           if SqlCode = 0 or SqlCode = 1 then
+               perform Statistique-TallyTirage
+           else
+               move 1 to Boucleur-Statistique-Fetch
+           end-if.
        Euromillions-Statistique-AllPeriode-Fin.
-       Euromillions-Statistique-Tirage.
-           perform Euromillions-Statistique-Tirage-Init.
-           perform Euromillions-Statistique-Tirage-Trt.
-           perform Euromillions-Statistique-Tirage-Fin.
-
-       Euromillions-Statistique-Tirage-Init.
-
-       Euromillions-Statistique-Tirage-Trt.
-       Euromillions-Statistique-Tirage-Fin.
-
-       Euromillions-Statistique-Numero.
-           perform Euromillions-Statistique-Numero-Init.
-           perform Euromillions-Statistique-Numero-Trt.
-           perform Euromillions-Statistique-Numero-Fin.
-
-       Euromillions-Statistique-Numero-Init.
-       Euromillions-Statistique-Numero-Trt.
-       Euromillions-Statistique-Numero-Fin.
+           exec sql
+               close Cursor-Euromillions-StatistiqueAllPeriode
+           end-exec.
+           perform Statistique-TriNumeros.
+           perform Statistique-TriEtoiles.
+           perform Statistique-AffichageTable.
+
+      ***** Initialisation des tables de frequence en ordre d'identite (valeur(i) = i), prealable a tout tally *****
+       Statistique-InitTables.
+           move 1 to Statistique-i.
+           perform until Statistique-i > 50
+               move Statistique-i to FreqNumeroValeur(Statistique-i)
+               move 0 to FreqNumeroCompte(Statistique-i)
+               add 1 to Statistique-i
+           end-perform.
+           move 1 to Statistique-i.
+           perform until Statistique-i > 12
+               move Statistique-i to FreqEtoileValeur(Statistique-i)
+               move 0 to FreqEtoileCompte(Statistique-i)
+               add 1 to Statistique-i
+           end-perform.
+
+      ***** Tally d'un tirage fetche dans les tables de frequence - necessite les tables encore en ordre d'identite *****
+       Statistique-TallyTirage.
+           add 1 to FreqNumeroCompte(num1 of TirageEuromillions).
+           add 1 to FreqNumeroCompte(num2 of TirageEuromillions).
+           add 1 to FreqNumeroCompte(num3 of TirageEuromillions).
+           add 1 to FreqNumeroCompte(num4 of TirageEuromillions).
+           add 1 to FreqNumeroCompte(num5 of TirageEuromillions).
+           add 1 to FreqEtoileCompte(numC1 of TirageEuromillions).
+           add 1 to FreqEtoileCompte(numC2 of TirageEuromillions).
+
+      ***** Tri a bulles decroissant de la table des numeros par nombre de sorties (aucun verbe SORT utilise ailleurs dans ce projet) *****
+       Statistique-TriNumeros.
+           perform varying Statistique-i from 1 by 1 until Statistique-i > 49
+               perform varying Statistique-j from 1 by 1 until Statistique-j > 50 - Statistique-i
+                   if FreqNumeroCompte(Statistique-j) < FreqNumeroCompte(Statistique-j + 1)
+                       move FreqNumeroValeur(Statistique-j) to Statistique-Temp-Valeur
+                       move FreqNumeroCompte(Statistique-j) to Statistique-Temp-Compte
+                       move FreqNumeroValeur(Statistique-j + 1) to FreqNumeroValeur(Statistique-j)
+                       move FreqNumeroCompte(Statistique-j + 1) to FreqNumeroCompte(Statistique-j)
+                       move Statistique-Temp-Valeur to FreqNumeroValeur(Statistique-j + 1)
+                       move Statistique-Temp-Compte to FreqNumeroCompte(Statistique-j + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+      ***** Tri a bulles decroissant de la table des etoiles par nombre de sorties *****
+       Statistique-TriEtoiles.
+           perform varying Statistique-i from 1 by 1 until Statistique-i > 11
+               perform varying Statistique-j from 1 by 1 until Statistique-j > 12 - Statistique-i
+                   if FreqEtoileCompte(Statistique-j) < FreqEtoileCompte(Statistique-j + 1)
+                       move FreqEtoileValeur(Statistique-j) to Statistique-Temp-Valeur
+                       move FreqEtoileCompte(Statistique-j) to Statistique-Temp-Compte
+                       move FreqEtoileValeur(Statistique-j + 1) to FreqEtoileValeur(Statistique-j)
+                       move FreqEtoileCompte(Statistique-j + 1) to FreqEtoileCompte(Statistique-j)
+                       move Statistique-Temp-Valeur to FreqEtoileValeur(Statistique-j + 1)
+                       move Statistique-Temp-Compte to FreqEtoileCompte(Statistique-j + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+      ***** Affichage pagine de la table de frequence triee *****
+       Statistique-AffichageTable.
+           display General-Header-Infos.
+           display Euromillions-Affichage-Statistique-Header.
+           display Euromillions-Statistique-Freq-Header.
+           move 7 to Statistique-NoLigne.
+           perform varying Statistique-i from 1 by 1 until Statistique-i > 50
+               if Statistique-i <= 12
+                   display Euromillions-Statistique-Freq-Ligne
+               else
+                   display Euromillions-Statistique-Freq-LigneNumeroSeul
+               end-if
+               add 1 to Statistique-NoLigne
+               if Statistique-NoLigne = 22
+                   display "Page [Entree] pour continuer " line 23 col 2 with no advancing
+                   accept Euromillions-Liste-Tirage-ReponseOfUser
+                   move 7 to Statistique-NoLigne
+                   display General-Header-Infos
+                   display Euromillions-Affichage-Statistique-Header
+                   display Euromillions-Statistique-Freq-Header
+               end-if
+           end-perform.
+           display "Fin de la table de frequence - Tapez Entree " line 23 col 2 with no advancing.
+           accept Euromillions-Liste-Tirage-ReponseOfUser.
+
+      ***** Calcul et affichage des "numeros en retard" : nb de tirages ecoules depuis la derniere sortie, classe du plus au moins en retard *****
+       Euromillions-Statistique-Retard.
+           perform Euromillions-Statistique-Retard-Init.
+           perform Euromillions-Statistique-Retard-Trt until Boucleur-Retard-Fetch = 1.
+           perform Euromillions-Statistique-Retard-Fin.
+
+       Euromillions-Statistique-Retard-Init.
+           move 0 to Boucleur-Retard-Fetch.
+           move 0 to Retard-DrawIndex.
+           move 1 to Retard-i.
+           perform until Retard-i > 50
+               move Retard-i to RetardNumeroValeur(Retard-i)
+      ***** 99999 = sentinelle "jamais vu sur tout l'historique" : reste en tete du classement des plus en retard *****
+               move 99999 to RetardNumeroCompte(Retard-i)
+               add 1 to Retard-i
+           end-perform.
+           move 1 to Retard-i.
+           perform until Retard-i > 12
+               move Retard-i to RetardEtoileValeur(Retard-i)
+               move 99999 to RetardEtoileCompte(Retard-i)
+               add 1 to Retard-i
+           end-perform.
+           exec sql
+              declare Cursor-Euromillions-Retard cursor for
+                  select num1, num2, num3, num4, num5, numC1, numC2
+                  from TiragesEuromillions
+                  Order by annee DESC, mois DESC, date_complete DESC
+          end-exec.
+           exec sql
+             open Cursor-Euromillions-Retard
+           end-exec.
+       Euromillions-Statistique-Retard-Trt.
+           exec sql
+               fetch Cursor-Euromillions-Retard
+               into :TirageEuromillions.num1,
+               :TirageEuromillions.num2,
+               :TirageEuromillions.num3,
+               :TirageEuromillions.num4,
+               :TirageEuromillions.num5,
+               :TirageEuromillions.numC1,
+               :TirageEuromillions.numC2
+           end-exec.
+      ***** Si il y a un resultat, on enregistre le retard des numeros/etoiles pas encore vus, puis on avance d'un tirage *****
+           if SqlCode = 0 or SqlCode = 1 then
+               perform Retard-TallyTirage
+               add 1 to Retard-DrawIndex
+      ***** Sinon on a parcouru tout l'historique *****
+           else
+               move 1 to Boucleur-Retard-Fetch
+           End-if.
+       Euromillions-Statistique-Retard-Fin.
+           exec sql
+               close Cursor-Euromillions-Retard
+           end-exec.
+           perform Retard-TriNumeros.
+           perform Retard-TriEtoiles.
+           perform Retard-AffichageTable.
+
+      ***** Le premier tirage (ordre DESC) dans lequel un numero/etoile apparait fixe son retard : on ne met a jour que la sentinelle *****
+       Retard-TallyTirage.
+           if RetardNumeroCompte(num1 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardNumeroCompte(num1 of TirageEuromillions)
+           end-if.
+           if RetardNumeroCompte(num2 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardNumeroCompte(num2 of TirageEuromillions)
+           end-if.
+           if RetardNumeroCompte(num3 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardNumeroCompte(num3 of TirageEuromillions)
+           end-if.
+           if RetardNumeroCompte(num4 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardNumeroCompte(num4 of TirageEuromillions)
+           end-if.
+           if RetardNumeroCompte(num5 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardNumeroCompte(num5 of TirageEuromillions)
+           end-if.
+           if RetardEtoileCompte(numC1 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardEtoileCompte(numC1 of TirageEuromillions)
+           end-if.
+           if RetardEtoileCompte(numC2 of TirageEuromillions) = 99999
+               move Retard-DrawIndex to RetardEtoileCompte(numC2 of TirageEuromillions)
+           end-if.
 
+      ***** Tri a bulles decroissant de la table des numeros par retard, le plus en retard en tete (aucun verbe SORT utilise dans ce projet) *****
+       Retard-TriNumeros.
+           perform varying Retard-i from 1 by 1 until Retard-i > 49
+               perform varying Retard-j from 1 by 1 until Retard-j > 50 - Retard-i
+                   if RetardNumeroCompte(Retard-j) < RetardNumeroCompte(Retard-j + 1)
+                       move RetardNumeroValeur(Retard-j) to Retard-Temp-Valeur
+                       move RetardNumeroCompte(Retard-j) to Retard-Temp-Compte
+                       move RetardNumeroValeur(Retard-j + 1) to RetardNumeroValeur(Retard-j)
+                       move RetardNumeroCompte(Retard-j + 1) to RetardNumeroCompte(Retard-j)
+                       move Retard-Temp-Valeur to RetardNumeroValeur(Retard-j + 1)
+                       move Retard-Temp-Compte to RetardNumeroCompte(Retard-j + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+      ***** Tri a bulles decroissant de la table des etoiles par retard *****
+       Retard-TriEtoiles.
+           perform varying Retard-i from 1 by 1 until Retard-i > 11
+               perform varying Retard-j from 1 by 1 until Retard-j > 12 - Retard-i
+                   if RetardEtoileCompte(Retard-j) < RetardEtoileCompte(Retard-j + 1)
+                       move RetardEtoileValeur(Retard-j) to Retard-Temp-Valeur
+                       move RetardEtoileCompte(Retard-j) to Retard-Temp-Compte
+                       move RetardEtoileValeur(Retard-j + 1) to RetardEtoileValeur(Retard-j)
+                       move RetardEtoileCompte(Retard-j + 1) to RetardEtoileCompte(Retard-j)
+                       move Retard-Temp-Valeur to RetardEtoileValeur(Retard-j + 1)
+                       move Retard-Temp-Compte to RetardEtoileCompte(Retard-j + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+      ***** Affichage pagine du classement des numeros/etoiles en retard *****
+       Retard-AffichageTable.
+           display General-Header-Infos.
+           display Euromillions-Affichage-Statistique-Header.
+           display Euromillions-Statistique-Retard-Header.
+           move 7 to Retard-NoLigne.
+           perform varying Retard-i from 1 by 1 until Retard-i > 50
+               if Retard-i <= 12
+                   display Euromillions-Statistique-Retard-Ligne
+               else
+                   display Euromillions-Statistique-Retard-LigneNumeroSeul
+               end-if
+               add 1 to Retard-NoLigne
+               if Retard-NoLigne = 22
+                   display "Page [Entree] pour continuer " line 23 col 2 with no advancing
+                   accept Euromillions-Liste-Tirage-ReponseOfUser
+                   move 7 to Retard-NoLigne
+                   display General-Header-Infos
+                   display Euromillions-Affichage-Statistique-Header
+                   display Euromillions-Statistique-Retard-Header
+               end-if
+           end-perform.
+           display "Fin du classement des retards - Tapez Entree " line 23 col 2 with no advancing.
+           accept Euromillions-Liste-Tirage-ReponseOfUser.
 
       ******************************************************************************************************************
       *================================================================================================================*
       ******************** Euromillions : Probalité (Option 4 du Sous-Menu Euromillions) *******************************
       *================================================================================================================*
       ******************************************************************************************************************
+      ***** Calcul et affichage des probabilites de gain Euromillions : pour chaque nombre de bons     *****
+      ***** numeros (0 a 5) croise avec chaque nombre de bonnes etoiles (0 a 2), la chance sur N de tirer cette       *****
+      ***** combinaison, obtenue par denombrement (C(5,k)*C(45,5-k)*C(2,j)*C(10,2-j)) rapporte au total C(50,5)*C(12,2) *****
        Euromillion-Probalites.
+           display General-Header-Infos.
+           display Euromillions-Affichage-Probalites-Header.
+
+           move 50 to Combi-N.
+           move 5 to Combi-K.
+           perform Probalites-Combinaison.
+           move Combi-Result to Probalites-Ways.
+           move 12 to Combi-N.
+           move 2 to Combi-K.
+           perform Probalites-Combinaison.
+           multiply Combi-Result by Probalites-Ways giving Probalites-Total.
+
+           move 6 to Probalites-NoLigne.
+           perform varying Probalites-k from 0 by 1 until Probalites-k > 5
+               move 5 to Combi-N
+               move Probalites-k to Combi-K
+               perform Probalites-Combinaison
+               move Combi-Result to Probalites-C5K
+               move 45 to Combi-N
+               compute Combi-K = 5 - Probalites-k
+               perform Probalites-Combinaison
+               move Combi-Result to Probalites-C45
+
+               perform varying Probalites-j from 0 by 1 until Probalites-j > 2
+                   move 2 to Combi-N
+                   move Probalites-j to Combi-K
+                   perform Probalites-Combinaison
+                   move Combi-Result to Probalites-C2J
+                   move 10 to Combi-N
+                   compute Combi-K = 2 - Probalites-j
+                   perform Probalites-Combinaison
+                   move Combi-Result to Probalites-C10
+
+                   compute Probalites-Ways = Probalites-C5K * Probalites-C45 * Probalites-C2J * Probalites-C10
+                   compute Probalites-Odds rounded = Probalites-Total / Probalites-Ways
+
+                   add 1 to Probalites-NoLigne
+                   display Euromillions-Affichage-Probalites-Ligne
+               end-perform
+           end-perform.
+
+           display "Tapez Entree pour revenir au menu " line 23 col 2 with no advancing.
+           accept Probalites-ReponseOfUser.
+
+      ***** Calcul de C(Combi-N, Combi-K) par la formule multiplicative (produit exact a chaque etape) dans Combi-Result *****
+       Probalites-Combinaison.
+           move 1 to Combi-Result.
+           perform varying Combi-i from 1 by 1 until Combi-i > Combi-K
+               compute Combi-Result = Combi-Result * (Combi-N - Combi-K + Combi-i) / Combi-i
+           end-perform.
+
+      ******************************************************************************************************************
+      *================================================================================================================*
+      ************* "Mes numeros" : verification des numeros joues sur tout l'historique (Option 5 du Sous-Menu) *******
+      *================================================================================================================*
+      ******************************************************************************************************************
+      ***** Saisie des numeros Euromillions + Loto de l'utilisateur, puis verification contre tout l'historique de    *****
+      ***** TiragesEuromillions/TiragesLoto. Les numeros Loto sont deja demandables ici puisque le Loto *****
+      ***** existe desormais dans ce programme                                                          *****
+       Euromillions-MesNumeros.
+           perform Euromillions-MesNumeros-Saisie.
+           perform MesNumeros-InitTallies.
+           perform Euromillions-MesNumeros-Calcul.
+           perform Loto-MesNumeros-Calcul.
+           perform MesNumeros-AffichageSynthese.
+
+       Euromillions-MesNumeros-Saisie.
+           display General-Header-Infos.
+           display "MES NUMEROS - Verification sur l'historique des tirages" line 3 col 12.
+           display "Euromillions : vos 5 numeros (1-50) puis vos 2 etoiles (1-12)" line 5 col 2.
+           display "Numero 1 :" line 7 col 4 with no advancing.
+           accept MesNumeros-Valeur(1) line 7 col 16.
+           display "Numero 2 :" line 8 col 4 with no advancing.
+           accept MesNumeros-Valeur(2) line 8 col 16.
+           display "Numero 3 :" line 9 col 4 with no advancing.
+           accept MesNumeros-Valeur(3) line 9 col 16.
+           display "Numero 4 :" line 10 col 4 with no advancing.
+           accept MesNumeros-Valeur(4) line 10 col 16.
+           display "Numero 5 :" line 11 col 4 with no advancing.
+           accept MesNumeros-Valeur(5) line 11 col 16.
+           display "Etoile 1 :" line 12 col 4 with no advancing.
+           accept MesNumeros-EtoileValeur(1) line 12 col 16.
+           display "Etoile 2 :" line 13 col 4 with no advancing.
+           accept MesNumeros-EtoileValeur(2) line 13 col 16.
+
+           display "Loto : vos 5 numeros (1-49) puis votre numero chance (1-10)" line 15 col 2.
+           display "Numero 1 :" line 17 col 4 with no advancing.
+           accept MesNumeros-Loto-Valeur(1) line 17 col 16.
+           display "Numero 2 :" line 18 col 4 with no advancing.
+           accept MesNumeros-Loto-Valeur(2) line 18 col 16.
+           display "Numero 3 :" line 19 col 4 with no advancing.
+           accept MesNumeros-Loto-Valeur(3) line 19 col 16.
+           display "Numero 4 :" line 20 col 4 with no advancing.
+           accept MesNumeros-Loto-Valeur(4) line 20 col 16.
+           display "Numero 5 :" line 21 col 4 with no advancing.
+           accept MesNumeros-Loto-Valeur(5) line 21 col 16.
+           display "Numero chance :" line 22 col 4 with no advancing.
+           accept MesNumeros-Loto-Chance line 22 col 21.
+
+      ***** Remet les tables de tally a zero avant tout comptage *****
+       MesNumeros-InitTallies.
+           move 1 to MesNumeros-i.
+           perform until MesNumeros-i > 6
+               move 0 to MesNumeros-MatchTableCompte(MesNumeros-i)
+               move 0 to MesNumeros-LotoMatchTableCompte(MesNumeros-i)
+               add 1 to MesNumeros-i
+           end-perform.
+           move 1 to MesNumeros-i.
+           perform until MesNumeros-i > 3
+               move 0 to MesNumeros-EtoileMatchTableCompte(MesNumeros-i)
+               add 1 to MesNumeros-i
+           end-perform.
+           move 0 to MesNumeros-ChanceMatchCount.
+
+      ***** Parcourt tout l'historique TiragesEuromillions et tally chaque tirage *****
+       Euromillions-MesNumeros-Calcul.
+           move 8 to MesNumeros-LigneHit.
+           display General-Header-Infos.
+           display Euromillions-Affichage-Statistique-Header.
+           display MesNumeros-Affichage-Hit-Header.
+           exec sql
+              declare Cursor-Euromillions-MesNumeros cursor for
+                  select date_complete, num1, num2, num3, num4, num5, numC1, numC2
+                  from TiragesEuromillions
+          end-exec.
+           exec sql
+             open Cursor-Euromillions-MesNumeros
+           end-exec.
+           move 0 to Boucleur-Statistique-Fetch.
+           perform until Boucleur-Statistique-Fetch = 1
+               exec sql
+                   fetch Cursor-Euromillions-MesNumeros
+                   into :TirageEuromillions.date_complete,
+                   :TirageEuromillions.num1,
+                   :TirageEuromillions.num2,
+                   :TirageEuromillions.num3,
+                   :TirageEuromillions.num4,
+                   :TirageEuromillions.num5,
+                   :TirageEuromillions.numC1,
+                   :TirageEuromillions.numC2
+               end-exec
+               if SqlCode = 0 or SqlCode = 1 then
+                   perform Euromillions-MesNumeros-TallyDraw
+               else
+                   move 1 to Boucleur-Statistique-Fetch
+               end-if
+           end-perform.
+           exec sql
+               close Cursor-Euromillions-MesNumeros
+           end-exec.
+
+      ***** Tally d'un tirage Euromillions fetche contre les numeros/etoiles saisis *****
+       Euromillions-MesNumeros-TallyDraw.
+           move num1 of TirageEuromillions to DrawNumero-Valeur(1).
+           move num2 of TirageEuromillions to DrawNumero-Valeur(2).
+           move num3 of TirageEuromillions to DrawNumero-Valeur(3).
+           move num4 of TirageEuromillions to DrawNumero-Valeur(4).
+           move num5 of TirageEuromillions to DrawNumero-Valeur(5).
+           move numC1 of TirageEuromillions to DrawEtoile-Valeur(1).
+           move numC2 of TirageEuromillions to DrawEtoile-Valeur(2).
+
+           move 0 to MesNumeros-MatchCount.
+           perform varying MesNumeros-i from 1 by 1 until MesNumeros-i > 5
+               perform varying MesNumeros-j from 1 by 1 until MesNumeros-j > 5
+                   if MesNumeros-Valeur(MesNumeros-i) = DrawNumero-Valeur(MesNumeros-j)
+                       add 1 to MesNumeros-MatchCount
+                   end-if
+               end-perform
+           end-perform.
+
+           move 0 to MesNumeros-MatchEtoileCount.
+           perform varying MesNumeros-i from 1 by 1 until MesNumeros-i > 2
+               perform varying MesNumeros-j from 1 by 1 until MesNumeros-j > 2
+                   if MesNumeros-EtoileValeur(MesNumeros-i) = DrawEtoile-Valeur(MesNumeros-j)
+                       add 1 to MesNumeros-MatchEtoileCount
+                   end-if
+               end-perform
+           end-perform.
+
+           add 1 to MesNumeros-MatchTableCompte(MesNumeros-MatchCount + 1).
+           add 1 to MesNumeros-EtoileMatchTableCompte(MesNumeros-MatchEtoileCount + 1).
+
+      ***** On ne liste en detail que les bons scores, pour ne pas noyer l'utilisateur sous tout l'historique *****
+           if MesNumeros-MatchCount >= 3 or MesNumeros-MatchEtoileCount = 2 then
+               display MesNumeros-Affichage-Hit-Ligne
+               add 1 to MesNumeros-LigneHit
+               if MesNumeros-LigneHit = 22 then
+                   display "Page [Entree] pour continuer " line 23 col 2 with no advancing
+                   accept MesNumeros-ReponseOfUser
+                   move 8 to MesNumeros-LigneHit
+                   display General-Header-Infos
+                   display Euromillions-Affichage-Statistique-Header
+                   display MesNumeros-Affichage-Hit-Header
+               end-if
+           end-if.
+
+      ***** Parcourt tout l'historique TiragesLoto et tally chaque tirage *****
+       Loto-MesNumeros-Calcul.
+           move 7 to MesNumeros-LigneHit.
+           display General-Header-Infos.
+           display MesNumeros-Affichage-HitLoto-Header.
+           exec sql
+              declare Cursor-Loto-MesNumeros cursor for
+                  select date_complete, num1, num2, num3, num4, num5, numChance
+                  from TiragesLoto
+          end-exec.
+           exec sql
+             open Cursor-Loto-MesNumeros
+           end-exec.
+           move 0 to Boucleur-Statistique-Fetch.
+           perform until Boucleur-Statistique-Fetch = 1
+               exec sql
+                   fetch Cursor-Loto-MesNumeros
+                   into :TirageLoto.date_complete,
+                   :TirageLoto.num1,
+                   :TirageLoto.num2,
+                   :TirageLoto.num3,
+                   :TirageLoto.num4,
+                   :TirageLoto.num5,
+                   :TirageLoto.numChance
+               end-exec
+               if SqlCode = 0 or SqlCode = 1 then
+                   perform Loto-MesNumeros-TallyDraw
+               else
+                   move 1 to Boucleur-Statistique-Fetch
+               end-if
+           end-perform.
+           exec sql
+               close Cursor-Loto-MesNumeros
+           end-exec.
+
+      ***** Tally d'un tirage Loto fetche contre les numeros/chance saisis *****
+       Loto-MesNumeros-TallyDraw.
+           move num1 of TirageLoto to DrawLotoNumero-Valeur(1).
+           move num2 of TirageLoto to DrawLotoNumero-Valeur(2).
+           move num3 of TirageLoto to DrawLotoNumero-Valeur(3).
+           move num4 of TirageLoto to DrawLotoNumero-Valeur(4).
+           move num5 of TirageLoto to DrawLotoNumero-Valeur(5).
+
+           move 0 to MesNumeros-MatchCount.
+           perform varying MesNumeros-i from 1 by 1 until MesNumeros-i > 5
+               perform varying MesNumeros-j from 1 by 1 until MesNumeros-j > 5
+                   if MesNumeros-Loto-Valeur(MesNumeros-i) = DrawLotoNumero-Valeur(MesNumeros-j)
+                       add 1 to MesNumeros-MatchCount
+                   end-if
+               end-perform
+           end-perform.
+
+           move 0 to MesNumeros-ChanceMatch.
+           if MesNumeros-Loto-Chance = numChance of TirageLoto then
+               move 1 to MesNumeros-ChanceMatch
+           end-if.
+
+           add 1 to MesNumeros-LotoMatchTableCompte(MesNumeros-MatchCount + 1).
+           if MesNumeros-ChanceMatch = 1 then
+               add 1 to MesNumeros-ChanceMatchCount
+           end-if.
+
+           if MesNumeros-MatchCount >= 3 or MesNumeros-ChanceMatch = 1 then
+               display MesNumeros-Affichage-HitLoto-Ligne
+               add 1 to MesNumeros-LigneHit
+               if MesNumeros-LigneHit = 22 then
+                   display "Page [Entree] pour continuer " line 23 col 2 with no advancing
+                   accept MesNumeros-ReponseOfUser
+                   move 7 to MesNumeros-LigneHit
+                   display General-Header-Infos
+                   display MesNumeros-Affichage-HitLoto-Header
+               end-if
+           end-if.
+
+      ***** Recapitulatif final : nombre de tirages de l'historique par score obtenu, Euromillions et Loto *****
+       MesNumeros-AffichageSynthese.
+           display General-Header-Infos.
+           display "SYNTHESE - Mes numeros sur tout l'historique" line 3 col 18.
+           display "Euromillions :" line 5 col 2.
+           display "  5 bons numeros : " line 6 col 2 with no advancing.
+           display MesNumeros-MatchTableCompte(6) line 6 col 30.
+           display "  4 bons numeros : " line 7 col 2 with no advancing.
+           display MesNumeros-MatchTableCompte(5) line 7 col 30.
+           display "  3 bons numeros : " line 8 col 2 with no advancing.
+           display MesNumeros-MatchTableCompte(4) line 8 col 30.
+           display "  2 bons numeros : " line 9 col 2 with no advancing.
+           display MesNumeros-MatchTableCompte(3) line 9 col 30.
+           display "  1 bon numero   : " line 10 col 2 with no advancing.
+           display MesNumeros-MatchTableCompte(2) line 10 col 30.
+           display "  0 bon numero   : " line 11 col 2 with no advancing.
+           display MesNumeros-MatchTableCompte(1) line 11 col 30.
+           display "  2 bonnes etoiles : " line 12 col 2 with no advancing.
+           display MesNumeros-EtoileMatchTableCompte(3) line 12 col 30.
+           display "  1 bonne etoile   : " line 13 col 2 with no advancing.
+           display MesNumeros-EtoileMatchTableCompte(2) line 13 col 30.
+           display "  0 bonne etoile   : " line 14 col 2 with no advancing.
+           display MesNumeros-EtoileMatchTableCompte(1) line 14 col 30.
+
+           display "Loto :" line 16 col 2.
+           display "  5 bons numeros : " line 17 col 2 with no advancing.
+           display MesNumeros-LotoMatchTableCompte(6) line 17 col 30.
+           display "  4 bons numeros : " line 18 col 2 with no advancing.
+           display MesNumeros-LotoMatchTableCompte(5) line 18 col 30.
+           display "  3 bons numeros : " line 19 col 2 with no advancing.
+           display MesNumeros-LotoMatchTableCompte(4) line 19 col 30.
+           display "  2 bons numeros : " line 20 col 2 with no advancing.
+           display MesNumeros-LotoMatchTableCompte(3) line 20 col 30.
+           display "  1 bon numero   : " line 21 col 2 with no advancing.
+           display MesNumeros-LotoMatchTableCompte(2) line 21 col 30.
+           display "  0 bon numero   : " line 22 col 2 with no advancing.
+           display MesNumeros-LotoMatchTableCompte(1) line 22 col 30.
+           display "  Numero chance correct : " line 23 col 2 with no advancing.
+           display MesNumeros-ChanceMatchCount line 23 col 30.
+
+           display "Tapez Entree pour revenir au menu " line 24 col 2 with no advancing.
+           accept MesNumeros-ReponseOfUser.
+
+      *************************************************************************************************************
+      *************************************************************************************************************
+      *************************************************************************************************************
+      *============================================================================================================*
+      ***** Archivage/purge annuel des tirages Euromillions anterieurs au cutoff configurable *****
+      ***** Lance uniquement en mode batch (ModeBatch = "ARCHIVE" + annee de coupure sur 4 positions, ex "ARCHIVE2020") *****
+      ***** Deplace les tirages dans TiragesEuromillionsArchive avant de les purger de la table live, pour que *****
+      ***** Euromillions-Liste-Tirages reste rapide a parcourir malgre la croissance hebdomadaire de TiragesEuromillions *****
+      *============================================================================================================*
+       Euromillions-Archivage-Tirages.
+           move 0 to Archivage-Euromillions-NbTirages.
+           exec sql
+               select count(*) into :Archivage-Euromillions-NbTirages
+               from TiragesEuromillions
+               where annee < :Archivage-Euromillions-CutoffAnnee
+           end-exec.
+           if Archivage-Euromillions-NbTirages > 0 then
+               exec sql
+                   INSERT INTO TiragesEuromillionsArchive
+                       (id_tirage, old_id, date_complete, mois, annee, tirage_complet, num1, num2, num3, num4, num5, numC1, numC2)
+                   select id_tirage, old_id, date_complete, mois, annee, tirage_complet, num1, num2, num3, num4, num5, numC1, numC2
+                   from TiragesEuromillions
+                   where annee < :Archivage-Euromillions-CutoffAnnee
+               end-exec
+               exec sql
+                   DELETE FROM TiragesEuromillions
+                   where annee < :Archivage-Euromillions-CutoffAnnee
+               end-exec
+           end-if.
+           display "Archivage termine : " line 1 col 1 with no advancing.
+           display Archivage-Euromillions-NbTirages line 1 col 22 with no advancing.
+           display " tirage(s) deplace(s) vers TiragesEuromillionsArchive (annee < " line 1 col 29 with no advancing.
+           display Archivage-Euromillions-CutoffAnnee line 1 col 94.
 
       *************************************************************************************************************
       *************************************************************************************************************
@@ -657,9 +1814,12 @@
       *************************************************************************************************************
       *************************************************************************************************************
        DB-Connection.
-           MOVE
-             "trusted_Connection=yes;Database=FDJ-STATISTIC;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
-             TO CNXDB.
+           perform LectureParametresConnexion.
+           if ParametresConnexion-Trouve = "N" then
+               if ModeBatch(1:7) <> "ARCHIVE" then
+                   display " ** Fichier de parametres de connexion introuvable, chaine par defaut utilisee ** " line 25 col 1
+               end-if
+           end-if.
            exec sql
                Connect using :CnxDb
            end-exec
@@ -670,4 +1830,24 @@
              SET AUTOCOMMIT ON
            end-exec.
 
+      **************************************************************************************
+      ***** LectureParametresConnexion (chaine de connexion externalisee) *****
+      **************************************************************************************
+       LectureParametresConnexion.
+      ***** Valeur par defaut si le fichier de parametres est absent *****
+           MOVE
+             "trusted_Connection=yes;Database=FDJ-STATISTIC;server=DESKTOP-JH1VHLN\SQLEXPRESS01;factory=System.Data.SqlClient;"
+             TO CNXDB.
+
+           move "N" to ParametresConnexion-Trouve.
+           open input F-ParametresConnexion.
+           if ParametresConnexion-Status = "00" then
+               read F-ParametresConnexion
+                   not at end
+                       move E-ParametresConnexion to CNXDB
+                       move "O" to ParametresConnexion-Trouve
+               end-read
+               close F-ParametresConnexion
+           end-if.
+
        end program Program1.
